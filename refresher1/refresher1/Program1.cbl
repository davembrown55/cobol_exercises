@@ -1,35 +1,140 @@
 
        program-id. refresher1.
 
+       environment division.
+       input-output section.
+       file-control.
+           select message-file assign to "REFRESH1.DAT"
+               organization is line sequential
+               file status is WS-MSG-STATUS.
+           select audit-log-file assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is WS-AUDITLOG-STATUS.
+           select operator-file assign to "OPERATOR.DAT"
+               organization is line sequential
+               file status is WS-OPERATOR-STATUS.
+
        data division.
+       file section.
+       fd  message-file.
+       01 message-file-record pic x(40).
+
+       fd  audit-log-file.
+       01 audit-log-record pic x(80).
+
+       fd  operator-file.
+       01 operator-record pic x(31).
+
        working-storage section.
 
        01 THE-MESSAGE PIC X(40).
        01 THE-NUMBER PIC 99 VALUE 1.
        01 A-SPACE PIC X VALUE " ".
 
+      *the message lines used to be fixed in VALUE clauses on a table
+      *OCCURS 5 TIMES; they now come from MESSAGE-FILE and the table
+      *grows to however many lines the file actually holds, so
+      *WS-COUNTER is widened from PIC 9 to count past nine
+       01 WS-MSG-STATUS PIC XX VALUE SPACES.
+       01 WS-MSG-EOF PIC X VALUE "N".
+         88 AT-MSG-EOF VALUE "Y".
+       01 WS-MSG-COUNT PIC 99 VALUE 0.
        01 MESSAGES.
-           05 MESSAGE-LINE PIC X(40) OCCURS 5 TIMES
-               VALUE "FIRST LINE",
-                     "SECOND LINE",
-                     "THIRD LINE",
-                     "FOURTH LINE",
-                     "FIFTH LINE".
+           05 MESSAGE-LINE OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-MSG-COUNT
+               PIC X(40).
 
-       01 WS-COUNTER PIC 9 VALUE 1.
+       01 WS-COUNTER PIC 99 VALUE 1.
+
+      *continuous replay mode - show the lines again without having
+      *to relaunch the program
+       01 WS-REPLAY-SWITCH PIC X VALUE "Y".
+         88 REPLAY-REQUESTED VALUE "Y".
+
+      *shared suite-wide audit trail
+       copy auditws.
+       01 WS-OUTCOME PIC X(20) VALUE SPACES.
+
+      *shared operator sign-on
+       copy opsignws.
 
        procedure division.
-           PERFORM LOOP-THROUGH-LINES.
+           PERFORM SIGN-ON-OPERATOR.
+           PERFORM open-suite-audit-log.
+           PERFORM LOAD-MESSAGES.
+           PERFORM SHOW-LINES-AND-ASK-AGAIN UNTIL NOT REPLAY-REQUESTED.
+           MOVE "COMPLETED" TO WS-OUTCOME
+           PERFORM write-suite-audit
+           CLOSE AUDIT-LOG-FILE
            goback.
 
+       SHOW-LINES-AND-ASK-AGAIN.
+           MOVE 1 TO THE-NUMBER
+           PERFORM LOOP-THROUGH-LINES
+           PERFORM ASK-REPLAY.
+
+       ASK-REPLAY.
+           DISPLAY "SHOW THESE LINES AGAIN? ENTER Y OR N: "
+           ACCEPT WS-REPLAY-SWITCH
+           MOVE FUNCTION UPPER-CASE(WS-REPLAY-SWITCH)
+               TO WS-REPLAY-SWITCH
+
+           IF WS-REPLAY-SWITCH NOT = "Y" AND WS-REPLAY-SWITCH NOT = "N"
+               DISPLAY "ERROR! ENTER Y OR N: "
+               PERFORM ASK-REPLAY
+           END-IF.
+
+      *first run on a new machine has no message file yet - seed it
+      *with the original five lines
+       SEED-MESSAGES.
+           OPEN OUTPUT MESSAGE-FILE
+           MOVE "FIRST LINE" TO MESSAGE-FILE-RECORD
+           WRITE MESSAGE-FILE-RECORD
+           MOVE "SECOND LINE" TO MESSAGE-FILE-RECORD
+           WRITE MESSAGE-FILE-RECORD
+           MOVE "THIRD LINE" TO MESSAGE-FILE-RECORD
+           WRITE MESSAGE-FILE-RECORD
+           MOVE "FOURTH LINE" TO MESSAGE-FILE-RECORD
+           WRITE MESSAGE-FILE-RECORD
+           MOVE "FIFTH LINE" TO MESSAGE-FILE-RECORD
+           WRITE MESSAGE-FILE-RECORD
+           CLOSE MESSAGE-FILE.
+
+       LOAD-MESSAGES.
+           OPEN INPUT MESSAGE-FILE
+           IF WS-MSG-STATUS = "35"
+               PERFORM SEED-MESSAGES
+               OPEN INPUT MESSAGE-FILE
+           END-IF
+           PERFORM LOAD-NEXT-MESSAGE
+           CLOSE MESSAGE-FILE.
+
+       LOAD-NEXT-MESSAGE.
+           READ MESSAGE-FILE
+               AT END MOVE "Y" TO WS-MSG-EOF
+           END-READ
+
+           IF NOT AT-MSG-EOF AND WS-MSG-COUNT < 50
+               ADD 1 TO WS-MSG-COUNT
+               MOVE MESSAGE-FILE-RECORD TO MESSAGE-LINE(WS-MSG-COUNT)
+               PERFORM LOAD-NEXT-MESSAGE
+           END-IF.
+
        DISPLAY-LINE.
            DISPLAY THE-NUMBER, A-SPACE, THE-MESSAGE
            ADD 1 TO THE-NUMBER.
        LOOP-THROUGH-LINES.
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 5
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                   UNTIL WS-COUNTER > WS-MSG-COUNT
                MOVE MESSAGE-LINE(WS-COUNTER) TO THE-MESSAGE
                PERFORM DISPLAY-LINE
-           END-PERFORM
+           END-PERFORM.
+
+       copy auditopen.
+
+       copy auditlog replacing ==:PROGRAM-NAME:==  BY =="REFRESHER1"==
+                               ==:OUTCOME-FIELD:== BY ==WS-OUTCOME==.
 
+       copy opsignon.
 
        end program refresher1.
