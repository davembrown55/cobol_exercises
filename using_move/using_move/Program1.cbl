@@ -1,48 +1,121 @@
        program-id. using_move.
 
+       environment division.
+       input-output section.
+       file-control.
+           select greeting-file assign to "GREETNGS.DAT"
+               organization is line sequential
+               file status is WS-GREET-STATUS.
+           select audit-log-file assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is WS-AUDITLOG-STATUS.
+           select operator-file assign to "OPERATOR.DAT"
+               organization is line sequential
+               file status is WS-OPERATOR-STATUS.
+
        data division.
+       file section.
+       fd  greeting-file.
+       01 greeting-record pic x(40).
+
+       fd  audit-log-file.
+       01 audit-log-record pic x(80).
+
+       fd  operator-file.
+       01 operator-record pic x(31).
+
        working-storage section.
 
-       01 THE-MESSAGE PIC X(20).
+       01 THE-MESSAGE PIC X(40).
        01 THE-NAME PIC X(10).
        01 THE-NUMBER PIC 99.
-       01 WS-COUNTER PIC 99 VALUE 20.
+
+      *the trim loop used to count down from a literal 20; it now
+      *counts down from THE-MESSAGE's own width, so widening the
+      *template field is the only change needed if a longer greeting
+      *comes along
+       01 WS-MESSAGE-MAX-LEN PIC 99 VALUE 40.
+       01 WS-COUNTER PIC 99 VALUE 40.
+
+      *greeting templates used to live as two hardcoded MOVE literals;
+      *they now come from GREETING-FILE so new greetings can be added
+      *without touching this program, and PROGRAM-BEGIN loops over
+      *however many the file holds instead of the two fixed blocks
+      *this used to have
+       01 WS-GREET-STATUS PIC XX VALUE SPACES.
+       01 WS-GREET-EOF PIC X VALUE "N".
+         88 AT-GREET-EOF VALUE "Y".
+
+      *shared suite-wide audit trail
+       copy auditws.
+       01 WS-OUTCOME PIC X(20) VALUE SPACES.
+
+      *shared operator sign-on
+       copy opsignws.
 
        procedure division.
 
        PROGRAM-BEGIN.
+           PERFORM SIGN-ON-OPERATOR.
+           PERFORM open-suite-audit-log.
            DISPLAY "ENTER SOMEONES NAME.".
            ACCEPT THE-NAME.
-           MOVE "Hello" TO THE-MESSAGE.
+           MOVE 0 TO THE-NUMBER
 
-      *reduce ws-counter to length of the-message with trailing spaces removed
-           PERFORM VARYING WS-COUNTER FROM 20 BY -1 UNTIL WS-COUNTER = 0 OR
-             THE-MESSAGE(WS-COUNTER:1) NOT = SPACE
-           END-PERFORM
+           OPEN INPUT GREETING-FILE
+           IF WS-GREET-STATUS = "35"
+               PERFORM SEED-GREETINGS
+               OPEN INPUT GREETING-FILE
+           END-IF
+           PERFORM DISPLAY-NEXT-GREETING
+           CLOSE GREETING-FILE.
 
-           MOVE 1 TO THE-NUMBER.
+           MOVE "COMPLETED" TO WS-OUTCOME.
+           PERFORM write-suite-audit.
+           CLOSE AUDIT-LOG-FILE.
 
-           DISPLAY "Message "
-             THE-NUMBER
-             ": "
-      * display the THE-MESSAGE from char 1 until ws-counter + 1 (text and one trailing space)
-             THE-MESSAGE(1:WS-COUNTER + 1)  
+           goback.
 
-             THE-NAME.
-           MOVE "Goodbye " TO THE-MESSAGE.
+      *first run on a new machine has no greeting file yet - seed it
+      *with the original two greetings
+       SEED-GREETINGS.
+           OPEN OUTPUT GREETING-FILE
+           MOVE "Hello" TO GREETING-RECORD
+           WRITE GREETING-RECORD
+           MOVE "Goodbye " TO GREETING-RECORD
+           WRITE GREETING-RECORD
+           CLOSE GREETING-FILE.
 
-           PERFORM VARYING WS-COUNTER FROM 20 BY -1 UNTIL WS-COUNTER = 0 OR
-             THE-MESSAGE(WS-COUNTER:1) NOT = SPACE
-           END-PERFORM
+       DISPLAY-NEXT-GREETING.
+           READ GREETING-FILE
+               AT END MOVE "Y" TO WS-GREET-EOF
+           END-READ
 
-           MOVE 2 TO THE-NUMBER.
+           IF NOT AT-GREET-EOF
+               MOVE GREETING-RECORD TO THE-MESSAGE
+               ADD 1 TO THE-NUMBER
+               PERFORM TRIM-THE-MESSAGE
+               DISPLAY "Message "
+                   THE-NUMBER
+                   ": "
+                   THE-MESSAGE(1:FUNCTION MIN(WS-COUNTER + 1
+                       WS-MESSAGE-MAX-LEN))
+                   THE-NAME
+               PERFORM DISPLAY-NEXT-GREETING
+           END-IF.
 
-           DISPLAY "Message "
-             THE-NUMBER
-             ": "
-             THE-MESSAGE(1:WS-COUNTER + 1) 
-             THE-NAME.
+      *reduce ws-counter to length of the-message with trailing spaces removed
+       TRIM-THE-MESSAGE.
+           PERFORM VARYING WS-COUNTER FROM WS-MESSAGE-MAX-LEN BY -1
+                   UNTIL WS-COUNTER = 0
+                       OR THE-MESSAGE(WS-COUNTER:1) NOT = SPACE
+           END-PERFORM.
 
-           goback.
+       copy auditopen.
+
+       copy auditlog replacing ==:PROGRAM-NAME:==  BY =="USING_MOVE"==
+                               ==:OUTCOME-FIELD:== BY ==WS-OUTCOME==.
+
+       copy opsignon.
 
        end program using_move.
