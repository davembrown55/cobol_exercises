@@ -1,55 +1,408 @@
        program-id. menu01.
 
+       environment division.
+       input-output section.
+       file-control.
+           select message-file assign to "MENUMSG.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is MSG-KEY
+               file status is WS-MSG-STATUS.
+           select audit-file assign to "MENUAUD.DAT"
+               organization is line sequential
+               file status is WS-AUDIT-STATUS.
+           select audit-log-file assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is WS-AUDITLOG-STATUS.
+           select operator-file assign to "OPERATOR.DAT"
+               organization is line sequential
+               file status is WS-OPERATOR-STATUS.
+
        data division.
+       file section.
+       fd  message-file.
+       01 message-record.
+           05 MSG-KEY pic 9(2).
+           05 MSG-CATEGORY pic x(15).
+           05 MSG-TEXT pic x(30).
+
+       fd  audit-file.
+       01 audit-record pic x(20).
+
+       fd  audit-log-file.
+       01 audit-log-record pic x(80).
+
+       fd  operator-file.
+       01 operator-record pic x(31).
+
        working-storage section.
-       01 WS-MENU-PICK PIC X.
-       01 WS-MENU-PICK-NUM PIC 9.
+       copy errmsgs.
+       01 WS-MENU-PICK PIC XX.
+       01 WS-MENU-PICK-EDIT PIC XX JUSTIFIED RIGHT.
+       01 WS-MENU-PICK-NUM PIC 99.
+
+       01 WS-MSG-STATUS PIC XX VALUE SPACES.
+
+      *the message list is grouped into categories for a two-level
+      *menu - pick a category, then pick a message within it - rather
+      *than one long flat list of every message in the file
+       01 WS-CATEGORY-TABLE.
+           05 WS-CATEGORY-ENTRY PIC X(15) OCCURS 20 TIMES.
+       01 WS-CATEGORY-COUNT PIC 99 VALUE 0.
+       01 WS-CATEGORY-COUNT-PRINT PIC Z9 VALUE 0.
+       01 WS-CATEGORY-IDX PIC 99 VALUE 0.
+       01 WS-CATEGORY-FOUND PIC X VALUE "N".
+         88 CATEGORY-ALREADY-LISTED VALUE "Y".
+       01 WS-SELECTED-CATEGORY PIC X(15) VALUE SPACES.
+
+       01 WS-CAT-PICK PIC XX.
+       01 WS-CAT-PICK-EDIT PIC XX JUSTIFIED RIGHT.
+       01 WS-CAT-PICK-NUM PIC 99 VALUE 0.
+
+       01 WS-CAT-MSG-TABLE.
+           05 WS-CAT-MSG-ENTRY OCCURS 99 TIMES.
+               10 WS-CAT-MSG-KEY PIC 9(2).
+               10 WS-CAT-MSG-TEXT PIC X(30).
+       01 WS-CAT-MSG-COUNT PIC 99 VALUE 0.
+       01 WS-CAT-MSG-COUNT-PRINT PIC Z9 VALUE 0.
+       01 WS-CAT-MSG-IDX PIC 99 VALUE 0.
+
+      *message-of-the-day ordering - within a category, the
+      *message picked most recently (per this program's own MENUAUD.DAT
+      *selection history) is listed first instead of always showing
+      *the messages in key order; a message never picked sorts last
+       01 WS-CAT-SORT-IDX-I PIC 99 VALUE 0.
+       01 WS-CAT-SORT-IDX-J PIC 99 VALUE 0.
+       01 WS-CAT-SORT-LIMIT PIC 99 VALUE 0.
+       01 WS-CAT-SORT-HOLD.
+           05 WS-CAT-SORT-HOLD-KEY PIC 9(2).
+           05 WS-CAT-SORT-HOLD-TEXT PIC X(30).
+
+       01 WS-SELECTION-HISTORY-TABLE.
+           05 WS-LAST-SELECTED PIC 9(16) OCCURS 99 TIMES.
+       01 WS-HIST-EOF PIC X VALUE "N".
+         88 AT-HIST-EOF VALUE "Y".
+       01 WS-HIST-KEY PIC 9(2) VALUE 0.
+       01 WS-HIST-DATE PIC 9(8) VALUE 0.
+       01 WS-HIST-TIME PIC 9(8) VALUE 0.
+       01 WS-HIST-STAMP PIC 9(16) VALUE 0.
 
-       01 MESSAGES.
-           05 MESSAGE-ARRAY PIC X(30) OCCURS 4 TIMES 
-               VALUE "ONE FOR THE MONEY",
-                     "TWO FOR THE SHOW",
-                     "THREE TO GET READY",
-                     "AND FOUR TO GO".
+       01 WS-AUDIT-STATUS PIC XX VALUE SPACES.
+       01 WS-AUDIT-DATE PIC 9(8) VALUE 0.
+       01 WS-AUDIT-TIME PIC 9(8) VALUE 0.
+
+      *shared suite-wide audit trail, in addition to this program's
+      *own per-selection MENUAUD.DAT history
+       copy auditws.
+       01 WS-OUTCOME PIC X(20) VALUE SPACES.
+
+      *shared operator sign-on
+       copy opsignws.
 
        procedure division.
-           PERFORM GET-INPUT.
+           PERFORM INITIALISE-MESSAGES.
+           PERFORM LOAD-SELECTION-HISTORY.
+           PERFORM OPEN-AUDIT-FILE.
+           PERFORM SIGN-ON-OPERATOR.
+           PERFORM open-suite-audit-log.
+           PERFORM BUILD-CATEGORY-LIST.
+           PERFORM GET-CATEGORY-INPUT.
 
        EXIT-PROGRAM.
+           MOVE "COMPLETED" TO WS-OUTCOME
+           PERFORM write-suite-audit
+           CLOSE MESSAGE-FILE
+           CLOSE AUDIT-FILE
+           CLOSE AUDIT-LOG-FILE
            goback.
 
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE
+      *a first run on a new machine has no audit file yet
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+      *a first run on a new machine has no selection history yet, so
+      *every message simply keeps its natural (key) order until some
+      *history accumulates
+       LOAD-SELECTION-HISTORY.
+           INITIALIZE WS-SELECTION-HISTORY-TABLE
+           MOVE "N" TO WS-HIST-EOF
+           OPEN INPUT AUDIT-FILE
+           IF WS-AUDIT-STATUS = "00"
+               PERFORM READ-NEXT-HISTORY-RECORD
+               CLOSE AUDIT-FILE
+           END-IF.
+
+       READ-NEXT-HISTORY-RECORD.
+           READ AUDIT-FILE
+               AT END MOVE "Y" TO WS-HIST-EOF
+           END-READ
+           IF NOT AT-HIST-EOF
+               PERFORM RECORD-HISTORY-ENTRY
+               PERFORM READ-NEXT-HISTORY-RECORD
+           END-IF.
+
+       RECORD-HISTORY-ENTRY.
+           UNSTRING AUDIT-RECORD DELIMITED BY SPACE
+               INTO WS-HIST-KEY WS-HIST-DATE WS-HIST-TIME
+           END-UNSTRING
+           COMPUTE WS-HIST-STAMP =
+               WS-HIST-DATE * 100000000 + WS-HIST-TIME
+           IF WS-HIST-KEY > 0 AND WS-HIST-KEY <= 99
+               IF WS-HIST-STAMP > WS-LAST-SELECTED(WS-HIST-KEY)
+                   MOVE WS-HIST-STAMP TO WS-LAST-SELECTED(WS-HIST-KEY)
+               END-IF
+           END-IF.
+
+       INITIALISE-MESSAGES.
+      *the message text lives in an indexed file so it can be edited
+      *without a recompile; seed it with the original four messages
+      *the first time the program runs on a new machine
+           OPEN INPUT MESSAGE-FILE
+           IF WS-MSG-STATUS = "35"
+               PERFORM SEED-MESSAGES
+               OPEN INPUT MESSAGE-FILE
+           END-IF.
+
+       SEED-MESSAGES.
+           OPEN OUTPUT MESSAGE-FILE
+           MOVE 1 TO MSG-KEY
+           MOVE "COUNTDOWN" TO MSG-CATEGORY
+           MOVE "ONE FOR THE MONEY" TO MSG-TEXT
+           WRITE MESSAGE-RECORD
+
+           MOVE 2 TO MSG-KEY
+           MOVE "COUNTDOWN" TO MSG-CATEGORY
+           MOVE "TWO FOR THE SHOW" TO MSG-TEXT
+           WRITE MESSAGE-RECORD
+
+           MOVE 3 TO MSG-KEY
+           MOVE "FINALE" TO MSG-CATEGORY
+           MOVE "THREE TO GET READY" TO MSG-TEXT
+           WRITE MESSAGE-RECORD
+
+           MOVE 4 TO MSG-KEY
+           MOVE "FINALE" TO MSG-CATEGORY
+           MOVE "AND FOUR TO GO" TO MSG-TEXT
+           WRITE MESSAGE-RECORD
+
+           CLOSE MESSAGE-FILE.
+
+      *scans every message once and builds the distinct list of
+      *categories present, in first-seen order, for the top-level menu
+       BUILD-CATEGORY-LIST.
+           MOVE 0 TO WS-CATEGORY-COUNT
+           MOVE 0 TO MSG-KEY
+           START MESSAGE-FILE KEY IS NOT LESS THAN MSG-KEY
+               INVALID KEY CONTINUE
+           END-START
+           IF WS-MSG-STATUS = "00"
+               PERFORM ADD-NEXT-CATEGORY
+           END-IF.
+
+       ADD-NEXT-CATEGORY.
+           READ MESSAGE-FILE NEXT RECORD
+               AT END CONTINUE
+               NOT AT END
+                   PERFORM ADD-CATEGORY-IF-NEW
+                   PERFORM ADD-NEXT-CATEGORY
+           END-READ.
+
+       ADD-CATEGORY-IF-NEW.
+           MOVE "N" TO WS-CATEGORY-FOUND
+           PERFORM VARYING WS-CATEGORY-IDX FROM 1 BY 1
+                   UNTIL WS-CATEGORY-IDX > WS-CATEGORY-COUNT
+               IF WS-CATEGORY-ENTRY(WS-CATEGORY-IDX) = MSG-CATEGORY
+                   MOVE "Y" TO WS-CATEGORY-FOUND
+               END-IF
+           END-PERFORM
+           IF NOT CATEGORY-ALREADY-LISTED AND WS-CATEGORY-COUNT < 20
+               ADD 1 TO WS-CATEGORY-COUNT
+               MOVE MSG-CATEGORY TO WS-CATEGORY-ENTRY(WS-CATEGORY-COUNT)
+           END-IF.
+
+       GET-CATEGORY-INPUT.
+           MOVE SPACES TO WS-CAT-PICK.
+           MOVE 0 TO WS-CAT-PICK-NUM.
+           MOVE WS-CATEGORY-COUNT TO WS-CATEGORY-COUNT-PRINT
+           DISPLAY "MESSAGE CATEGORIES"
+           PERFORM DISPLAY-CATEGORY-LIST
+           DISPLAY "Enter a number between 1 & " WS-CATEGORY-COUNT-PRINT
+               " to pick a category"
+           DISPLAY "Enter X to exit program"
+           ACCEPT WS-CAT-PICK.
+           PERFORM VALIDATE-CATEGORY-INPUT.
+
+       DISPLAY-CATEGORY-LIST.
+           PERFORM VARYING WS-CATEGORY-IDX FROM 1 BY 1
+                   UNTIL WS-CATEGORY-IDX > WS-CATEGORY-COUNT
+               DISPLAY WS-CATEGORY-IDX " "
+                   WS-CATEGORY-ENTRY(WS-CATEGORY-IDX)
+           END-PERFORM.
+
+       VALIDATE-CATEGORY-INPUT.
+           MOVE FUNCTION UPPER-CASE(WS-CAT-PICK) TO WS-CAT-PICK
+           IF WS-CAT-PICK = "X "
+               PERFORM EXIT-PROGRAM
+           END-IF
+
+           UNSTRING WS-CAT-PICK DELIMITED BY " " INTO WS-CAT-PICK-EDIT
+           INSPECT WS-CAT-PICK-EDIT REPLACING LEADING SPACE BY "0"
+
+           IF WS-CAT-PICK-EDIT IS NOT NUMERIC
+               DISPLAY ERRMSG-GENERIC
+               PERFORM GET-CATEGORY-INPUT
+           ELSE
+               MOVE WS-CAT-PICK-EDIT TO WS-CAT-PICK-NUM
+               IF WS-CAT-PICK-NUM < 1 OR
+                       WS-CAT-PICK-NUM > WS-CATEGORY-COUNT
+                   DISPLAY ERRMSG-GENERIC
+                   PERFORM GET-CATEGORY-INPUT
+               ELSE
+                   MOVE WS-CATEGORY-ENTRY(WS-CAT-PICK-NUM)
+                       TO WS-SELECTED-CATEGORY
+                   PERFORM BUILD-MESSAGE-LIST-FOR-CATEGORY
+                   PERFORM GET-INPUT
+               END-IF
+           END-IF.
+
+      *scans every message once more, keeping only the ones in the
+      *category just picked, numbered from 1 for the second-level menu
+       BUILD-MESSAGE-LIST-FOR-CATEGORY.
+           MOVE 0 TO WS-CAT-MSG-COUNT
+           MOVE 0 TO MSG-KEY
+           START MESSAGE-FILE KEY IS NOT LESS THAN MSG-KEY
+               INVALID KEY CONTINUE
+           END-START
+           IF WS-MSG-STATUS = "00"
+               PERFORM ADD-NEXT-CATEGORY-MESSAGE
+           END-IF
+           PERFORM SORT-CATEGORY-MESSAGES-BY-HISTORY.
+
+       ADD-NEXT-CATEGORY-MESSAGE.
+           READ MESSAGE-FILE NEXT RECORD
+               AT END CONTINUE
+               NOT AT END
+                   IF MSG-CATEGORY = WS-SELECTED-CATEGORY AND
+                           WS-CAT-MSG-COUNT < 99
+                       ADD 1 TO WS-CAT-MSG-COUNT
+                       MOVE MSG-KEY TO WS-CAT-MSG-KEY(WS-CAT-MSG-COUNT)
+                       MOVE MSG-TEXT
+                           TO WS-CAT-MSG-TEXT(WS-CAT-MSG-COUNT)
+                   END-IF
+                   PERFORM ADD-NEXT-CATEGORY-MESSAGE
+           END-READ.
+
+      *a plain bubble sort, same pattern display_words_in_order uses
+      *for its ranking mode - the category's message lists are short
+      *enough that a dedicated SORT file isn't warranted here either
+       SORT-CATEGORY-MESSAGES-BY-HISTORY.
+           IF WS-CAT-MSG-COUNT > 1
+               SUBTRACT 1 FROM WS-CAT-MSG-COUNT GIVING WS-CAT-SORT-LIMIT
+               PERFORM VARYING WS-CAT-SORT-IDX-I FROM 1 BY 1
+                       UNTIL WS-CAT-SORT-IDX-I > WS-CAT-SORT-LIMIT
+                   PERFORM SORT-CATEGORY-MESSAGES-PASS
+               END-PERFORM
+           END-IF.
+
+       SORT-CATEGORY-MESSAGES-PASS.
+           SUBTRACT WS-CAT-SORT-IDX-I FROM WS-CAT-MSG-COUNT
+               GIVING WS-CAT-SORT-LIMIT
+           PERFORM VARYING WS-CAT-SORT-IDX-J FROM 1 BY 1
+                   UNTIL WS-CAT-SORT-IDX-J > WS-CAT-SORT-LIMIT
+               IF WS-LAST-SELECTED(WS-CAT-MSG-KEY(WS-CAT-SORT-IDX-J))
+                       < WS-LAST-SELECTED(WS-CAT-MSG-KEY
+                           (WS-CAT-SORT-IDX-J + 1))
+                   MOVE WS-CAT-MSG-ENTRY(WS-CAT-SORT-IDX-J)
+                       TO WS-CAT-SORT-HOLD
+                   MOVE WS-CAT-MSG-ENTRY(WS-CAT-SORT-IDX-J + 1)
+                       TO WS-CAT-MSG-ENTRY(WS-CAT-SORT-IDX-J)
+                   MOVE WS-CAT-SORT-HOLD
+                       TO WS-CAT-MSG-ENTRY(WS-CAT-SORT-IDX-J + 1)
+               END-IF
+           END-PERFORM.
+
        GET-INPUT.
-           MOVE " " TO WS-MENU-PICK.
+           MOVE SPACES TO WS-MENU-PICK.
            MOVE 0 TO WS-MENU-PICK-NUM.
-           DISPLAY "Enter a number between 1 & 4 to display a message"
+           MOVE WS-CAT-MSG-COUNT TO WS-CAT-MSG-COUNT-PRINT
+           DISPLAY " "
+           DISPLAY "CATEGORY: " WS-SELECTED-CATEGORY
+           PERFORM DISPLAY-CATEGORY-MESSAGE-LIST
+           DISPLAY "Enter a number between 1 & " WS-CAT-MSG-COUNT-PRINT
+               " to display a message"
+           DISPLAY "Enter B to go back to the category list"
            DISPLAY "Enter X to exit program"
            ACCEPT WS-MENU-PICK.
            PERFORM VALIDATE-INPUT.
 
+       DISPLAY-CATEGORY-MESSAGE-LIST.
+           PERFORM VARYING WS-CAT-MSG-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-MSG-IDX > WS-CAT-MSG-COUNT
+               DISPLAY WS-CAT-MSG-IDX " "
+                   WS-CAT-MSG-TEXT(WS-CAT-MSG-IDX)
+           END-PERFORM.
+
        VALIDATE-INPUT.
-           EVALUATE WS-MENU-PICK
-               WHEN "1"
-                   MOVE 1 TO WS-MENU-PICK-NUM
-               WHEN "2"
-                   MOVE 2 TO WS-MENU-PICK-NUM
-               WHEN "3"
-                   MOVE 3 TO WS-MENU-PICK-NUM
-               WHEN "4"
-                   MOVE 4 TO WS-MENU-PICK-NUM
-               WHEN "X"
-                   PERFORM EXIT-PROGRAM
-               WHEN "x"
-                   PERFORM EXIT-PROGRAM
-               WHEN OTHER
+           MOVE FUNCTION UPPER-CASE(WS-MENU-PICK) TO WS-MENU-PICK
+           IF WS-MENU-PICK = "X "
+               PERFORM EXIT-PROGRAM
+           END-IF
+           IF WS-MENU-PICK = "B "
+               PERFORM GET-CATEGORY-INPUT
+           END-IF
+
+           UNSTRING WS-MENU-PICK DELIMITED BY " " INTO WS-MENU-PICK-EDIT
+           INSPECT WS-MENU-PICK-EDIT REPLACING LEADING SPACE BY "0"
+
+           IF WS-MENU-PICK-EDIT IS NOT NUMERIC
+               DISPLAY ERRMSG-GENERIC
+               PERFORM GET-INPUT
+           ELSE
+               MOVE WS-MENU-PICK-EDIT TO WS-MENU-PICK-NUM
+               IF WS-MENU-PICK-NUM < 1 OR
+                       WS-MENU-PICK-NUM > WS-CAT-MSG-COUNT
+                   DISPLAY ERRMSG-GENERIC
                    PERFORM GET-INPUT
-           END-EVALUATE.
+               ELSE
+                   PERFORM DISPLAY-MESSAGE
+               END-IF
+           END-IF.
 
-           PERFORM DISPLAY-MESSAGE.
-           
        DISPLAY-MESSAGE.
-           DISPLAY MESSAGE-ARRAY(WS-MENU-PICK-NUM).
+           MOVE WS-CAT-MSG-KEY(WS-MENU-PICK-NUM) TO MSG-KEY
+           PERFORM LOG-AUDIT
+           READ MESSAGE-FILE
+               INVALID KEY DISPLAY "ERROR! NO MESSAGE FOR THAT NUMBER"
+           END-READ
+           IF WS-MSG-STATUS = "00"
+               DISPLAY MSG-TEXT
+           END-IF
            DISPLAY " ".
            PERFORM GET-INPUT.
 
+       LOG-AUDIT.
+      *a timestamped record of every selection made lets us see which
+      *messages actually get looked at
+           ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDIT-TIME FROM TIME
+           MOVE SPACES TO AUDIT-RECORD
+           STRING MSG-KEY DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-AUDIT-DATE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-AUDIT-TIME DELIMITED BY SIZE
+               INTO AUDIT-RECORD
+           END-STRING
+           WRITE AUDIT-RECORD.
+
+       copy auditopen.
+
+       copy auditlog replacing ==:PROGRAM-NAME:==  BY =="MENU01"==
+                               ==:OUTCOME-FIELD:== BY ==WS-OUTCOME==.
+
+       copy opsignon.
 
        end program menu01.
