@@ -1,33 +1,164 @@
        program-id. jack_01.
 
+       environment division.
+       input-output section.
+       file-control.
+           select rhyme-file assign to "RHYMES.DAT"
+               organization is line sequential
+               file status is WS-RHYME-STATUS.
+           select audit-log-file assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is WS-AUDITLOG-STATUS.
+           select operator-file assign to "OPERATOR.DAT"
+               organization is line sequential
+               file status is WS-OPERATOR-STATUS.
+
        data division.
+       file section.
+       fd  rhyme-file.
+       01 rhyme-catalog-record.
+           05 RC-RHYME-ID pic 99.
+           05 RC-LINE-TEXT pic X(50).
+
+       fd  audit-log-file.
+       01 audit-log-record pic x(80).
+
+       fd  operator-file.
+       01 operator-record pic x(31).
+
        working-storage section.
        01 THE-MESSAGE pic X(50).
        01 THE-NUMBER pic 9(2).
        01 A-SPACE pic X.
 
+      *the rhyme lines used to be built up line by line with MOVE and
+      *ADD 1 TO THE-NUMBER; they now come from a rhyme catalog file so
+      *the same display logic can run any stored rhyme, not just
+      *"Jack be nimble"
+       01 WS-RHYME-STATUS PIC XX VALUE SPACES.
+       01 WS-RHYME-EOF PIC X VALUE "N".
+         88 AT-RHYME-EOF VALUE "Y".
+      *multi-rhyme selection - an operator picks which stored rhyme to
+      *display instead of always getting rhyme 01
+       01 WS-RHYME-ID PIC 99 VALUE 1.
+       01 WS-RHYME-COUNT PIC 99 VALUE 0.
+       01 WS-RHYME-LINE-COUNT PIC 99 VALUE 0.
+       01 RHYME-LINES.
+           05 RHYME-LINE OCCURS 1 TO 20 TIMES
+               DEPENDING ON WS-RHYME-LINE-COUNT PIC X(50).
+       01 WS-COUNTER PIC 99 VALUE 1.
+
+      *shared suite-wide audit trail
+       copy auditws.
+       01 WS-OUTCOME PIC X(20) VALUE SPACES.
+
+      *shared operator sign-on
+       copy opsignws.
+
        procedure division.
 
        PROGRAM-BEGIN.
       * INITIALISE THE SPACE VARIABLE
            MOVE " " TO A-SPACE.
 
-      * SETUP AND DISPLAY LINE 1
-           MOVE 1 TO THE-NUMBER.
-           MOVE "Jack be nimble," TO THE-MESSAGE.
-           DISPLAY THE-NUMBER A-SPACE THE-MESSAGE.
-
-      * SETUP AND DISPLAY LINE 2
-           ADD 1 TO THE-NUMBER.
-           MOVE "Jack be quick," TO THE-MESSAGE.
-           DISPLAY THE-NUMBER A-SPACE THE-MESSAGE.
-
-      * SETUP AND DISPLAY LINE 3
-           ADD 1 TO THE-NUMBER.
-           MOVE "Jack jump over the candlestick" TO THE-MESSAGE.
-           DISPLAY THE-NUMBER A-SPACE THE-MESSAGE.
+           PERFORM SIGN-ON-OPERATOR.
+           PERFORM open-suite-audit-log.
+           PERFORM OPEN-RHYME-CATALOG.
+           PERFORM COUNT-RHYMES
+           CLOSE RHYME-FILE
+           PERFORM SELECT-RHYME.
+           PERFORM LOAD-RHYME.
+           PERFORM LOOP-THROUGH-LINES.
 
        PROGRAM-DONE.
+           MOVE "COMPLETED" TO WS-OUTCOME
+           PERFORM write-suite-audit
+           CLOSE AUDIT-LOG-FILE
            goback.
 
+      *first run on a new machine has no catalog yet - seed it with
+      *the original "Jack be nimble" rhyme as catalog entry 01, plus
+      *a second rhyme so there's actually something to pick between
+       SEED-RHYME-CATALOG.
+           OPEN OUTPUT RHYME-FILE
+           MOVE 1 TO RC-RHYME-ID
+           MOVE "Jack be nimble," TO RC-LINE-TEXT
+           WRITE RHYME-CATALOG-RECORD
+           MOVE 1 TO RC-RHYME-ID
+           MOVE "Jack be quick," TO RC-LINE-TEXT
+           WRITE RHYME-CATALOG-RECORD
+           MOVE 1 TO RC-RHYME-ID
+           MOVE "Jack jump over the candlestick" TO RC-LINE-TEXT
+           WRITE RHYME-CATALOG-RECORD
+           MOVE 2 TO RC-RHYME-ID
+           MOVE "Twinkle, twinkle, little star," TO RC-LINE-TEXT
+           WRITE RHYME-CATALOG-RECORD
+           MOVE 2 TO RC-RHYME-ID
+           MOVE "How I wonder what you are." TO RC-LINE-TEXT
+           WRITE RHYME-CATALOG-RECORD
+           CLOSE RHYME-FILE.
+
+       OPEN-RHYME-CATALOG.
+           OPEN INPUT RHYME-FILE
+           IF WS-RHYME-STATUS = "35"
+               PERFORM SEED-RHYME-CATALOG
+               OPEN INPUT RHYME-FILE
+           END-IF.
+
+       COUNT-RHYMES.
+           READ RHYME-FILE
+               AT END MOVE "Y" TO WS-RHYME-EOF
+           END-READ
+
+           IF NOT AT-RHYME-EOF
+               IF RC-RHYME-ID > WS-RHYME-COUNT
+                   MOVE RC-RHYME-ID TO WS-RHYME-COUNT
+               END-IF
+               PERFORM COUNT-RHYMES
+           END-IF.
+
+       SELECT-RHYME.
+           DISPLAY "ENTER THE RHYME NUMBER TO DISPLAY, 1 TO "
+               WS-RHYME-COUNT ": "
+           ACCEPT WS-RHYME-ID
+
+           IF WS-RHYME-ID < 1 OR WS-RHYME-ID > WS-RHYME-COUNT
+               DISPLAY "ERROR!"
+               PERFORM SELECT-RHYME
+           END-IF.
+
+       LOAD-RHYME.
+           MOVE "N" TO WS-RHYME-EOF
+           OPEN INPUT RHYME-FILE
+           PERFORM LOAD-NEXT-RHYME-LINE
+           CLOSE RHYME-FILE.
+
+       LOAD-NEXT-RHYME-LINE.
+           READ RHYME-FILE
+               AT END MOVE "Y" TO WS-RHYME-EOF
+           END-READ
+
+           IF NOT AT-RHYME-EOF
+               IF RC-RHYME-ID = WS-RHYME-ID AND WS-RHYME-LINE-COUNT < 20
+                   ADD 1 TO WS-RHYME-LINE-COUNT
+                   MOVE RC-LINE-TEXT TO RHYME-LINE(WS-RHYME-LINE-COUNT)
+               END-IF
+               PERFORM LOAD-NEXT-RHYME-LINE
+           END-IF.
+
+       LOOP-THROUGH-LINES.
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                   UNTIL WS-COUNTER > WS-RHYME-LINE-COUNT
+               MOVE RHYME-LINE(WS-COUNTER) TO THE-MESSAGE
+               MOVE WS-COUNTER TO THE-NUMBER
+               DISPLAY THE-NUMBER A-SPACE THE-MESSAGE
+           END-PERFORM.
+
+       copy auditopen.
+
+       copy auditlog replacing ==:PROGRAM-NAME:==  BY =="JACK_01"==
+                               ==:OUTCOME-FIELD:== BY ==WS-OUTCOME==.
+
+       copy opsignon.
+
        end program jack_01.
