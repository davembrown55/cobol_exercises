@@ -0,0 +1,21 @@
+      * shared audit-trail logging paragraph - logs this program's
+      * name, the signed-on operator, the run date/time, and an
+      * outcome to the common AUDIT-LOG-FILE
+      * COPY AUDITLOG REPLACING ==:PROGRAM-NAME:==  BY =="PROGNAME"==
+      *                         ==:OUTCOME-FIELD:== BY ==ws-outcome==.
+
+       WRITE-SUITE-AUDIT.
+           ACCEPT WS-AUDITLOG-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-AUDITLOG-TIME FROM TIME
+           STRING :PROGRAM-NAME: DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-OPERATOR-ID DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-AUDITLOG-DATE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-AUDITLOG-TIME DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   :OUTCOME-FIELD: DELIMITED BY SIZE
+               INTO WS-AUDITLOG-LINE
+           END-STRING
+           WRITE AUDIT-LOG-RECORD FROM WS-AUDITLOG-LINE.
