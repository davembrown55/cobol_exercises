@@ -0,0 +1,39 @@
+      * shared numeric-entry pattern: accept a number typed into a
+      * PIC XXX field, strip the leading space GnuCOBOL leaves for a
+      * single-digit entry, check it is numeric, then range-check it.
+      * COPY NUMENTRY REPLACING ==:PARA-NAME:==   BY ==para-name==
+      *                         ==:RAW-FIELD:==   BY ==raw-field==
+      *                         ==:NO-VALUE:==    BY ==no-value-condition==
+      *                         ==:EDIT-FIELD:==  BY ==edit-field==
+      *                         ==:NUM-FIELD:==   BY ==num-field==
+      *                         ==:LOW-VAL:==     BY ==low-value==
+      *                         ==:HIGH-VAL:==    BY ==high-value==
+      *                         ==:PROMPT-TEXT:== BY =="prompt text: "==
+      *                         ==:NEXT-PARA:==   BY ==next-para==.
+
+       :PARA-NAME:.
+           display :PROMPT-TEXT:
+           accept :RAW-FIELD:
+
+           if :NO-VALUE:
+               display ERRMSG-NOTHING-ENTERED " " :PROMPT-TEXT:
+               perform :PARA-NAME:
+           else
+               unstring :RAW-FIELD: delimited by " " into :EDIT-FIELD:
+               inspect :EDIT-FIELD: replacing leading spaces by "0"
+           end-if
+
+           if :EDIT-FIELD: is not numeric
+               display ERRMSG-NOT-NUMERIC " " :PROMPT-TEXT:
+               perform :PARA-NAME:
+           end-if
+
+           move :EDIT-FIELD: to :NUM-FIELD:
+
+           evaluate :NUM-FIELD:
+               when :LOW-VAL: thru :HIGH-VAL:
+                   perform :NEXT-PARA:
+               when other
+                   display ERRMSG-GENERIC " " :PROMPT-TEXT:
+                   perform :PARA-NAME:
+           end-evaluate.
