@@ -0,0 +1,53 @@
+      * shared operator sign-on paragraphs - validates the operator ID
+      * keyed in at startup against OPERATOR-FILE, seeding it with two
+      * default operators the first time it is run on a new machine
+      * COPY OPSIGNON.
+
+       SIGN-ON-OPERATOR.
+           DISPLAY "ENTER YOUR OPERATOR ID: "
+           ACCEPT WS-OPERATOR-ID
+           MOVE FUNCTION UPPER-CASE(WS-OPERATOR-ID) TO WS-OPERATOR-ID
+           MOVE "N" TO WS-OPERATOR-FOUND
+           MOVE "N" TO WS-OPERATOR-EOF
+
+           OPEN INPUT OPERATOR-FILE
+           IF WS-OPERATOR-STATUS = "35"
+               PERFORM SEED-OPERATORS
+               OPEN INPUT OPERATOR-FILE
+           END-IF
+           PERFORM FIND-OPERATOR
+           CLOSE OPERATOR-FILE
+
+           IF NOT OPERATOR-FOUND
+               DISPLAY "ERROR! UNKNOWN OPERATOR ID - TRY AGAIN."
+               PERFORM SIGN-ON-OPERATOR
+           END-IF.
+
+       FIND-OPERATOR.
+           READ OPERATOR-FILE
+               AT END MOVE "Y" TO WS-OPERATOR-EOF
+           END-READ
+           IF NOT AT-OPERATOR-EOF
+               MOVE OPERATOR-RECORD TO WS-OPERATOR-REC
+               IF WS-OPERATOR-REC-ID = WS-OPERATOR-ID
+                   MOVE "Y" TO WS-OPERATOR-FOUND
+               ELSE
+                   PERFORM FIND-OPERATOR
+               END-IF
+           END-IF.
+
+      *a first run on a new machine has no operator file yet - seed it
+      *with two default operators so the suite is still runnable
+       SEED-OPERATORS.
+           OPEN OUTPUT OPERATOR-FILE
+           MOVE "ADMIN" TO WS-OPERATOR-REC-ID
+           MOVE "SYSTEM ADMINISTRATOR" TO WS-OPERATOR-REC-NAME
+           MOVE WS-OPERATOR-REC TO OPERATOR-RECORD
+           WRITE OPERATOR-RECORD
+
+           MOVE "OPER1" TO WS-OPERATOR-REC-ID
+           MOVE "DEFAULT OPERATOR" TO WS-OPERATOR-REC-NAME
+           MOVE WS-OPERATOR-REC TO OPERATOR-RECORD
+           WRITE OPERATOR-RECORD
+
+           CLOSE OPERATOR-FILE.
