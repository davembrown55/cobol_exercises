@@ -0,0 +1,15 @@
+      * shared operator sign-on data items - every program in the suite
+      * checks who is running it against a common operator file before
+      * going any further, so the audit log can show who ran what
+      * COPY OPSIGNWS.
+
+       01 WS-OPERATOR-ID PIC X(10) VALUE SPACES.
+       01 WS-OPERATOR-STATUS PIC XX VALUE SPACES.
+       01 WS-OPERATOR-EOF PIC X VALUE "N".
+         88 AT-OPERATOR-EOF VALUE "Y".
+       01 WS-OPERATOR-FOUND PIC X VALUE "N".
+         88 OPERATOR-FOUND VALUE "Y".
+       01 WS-OPERATOR-REC.
+           05 WS-OPERATOR-REC-ID PIC X(10).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-OPERATOR-REC-NAME PIC X(20).
