@@ -0,0 +1,12 @@
+      * shared standard error-message text - several programs in the
+      * suite were each spelling out their own "Error! ..." DISPLAY
+      * literals independently, with slightly different wording; this
+      * gives them one common source so operators see the same
+      * wording no matter which program they are using
+      * COPY ERRMSGS.
+
+       01 ERRMSG-GENERIC PIC X(10) VALUE "ERROR!".
+       01 ERRMSG-NOTHING-ENTERED PIC X(30)
+           VALUE "ERROR! NOTHING ENTERED.".
+       01 ERRMSG-NOT-NUMERIC PIC X(30) VALUE "ERROR! MUST BE A NUMBER.".
+       01 ERRMSG-YN-PROMPT PIC X(25) VALUE "ERROR! ENTER Y OR N:".
