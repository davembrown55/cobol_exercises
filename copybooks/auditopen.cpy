@@ -0,0 +1,9 @@
+      * shared audit-trail bootstrap paragraph - a first run on a new
+      * machine has no audit log file yet
+      * COPY AUDITOPEN.
+
+       OPEN-SUITE-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AUDITLOG-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
