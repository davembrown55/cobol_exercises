@@ -0,0 +1,10 @@
+      * shared audit-trail data items - every program in the suite
+      * writes a program name, timestamp and outcome to the same
+      * AUDIT-LOG-FILE, so there is one place to check what ran
+      * today instead of hunting through separate per-program logs
+      * COPY AUDITWS.
+
+       01 WS-AUDITLOG-STATUS PIC XX VALUE SPACES.
+       01 WS-AUDITLOG-DATE PIC 9(8) VALUE 0.
+       01 WS-AUDITLOG-TIME PIC 9(8) VALUE 0.
+       01 WS-AUDITLOG-LINE PIC X(80) VALUE SPACES.
