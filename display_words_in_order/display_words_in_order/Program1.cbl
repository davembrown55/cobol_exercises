@@ -1,23 +1,159 @@
        program-id. display_words_in_order.
 
+       environment division.
+       input-output section.
+       file-control.
+           select pair-file assign to "WORDPAIR.DAT"
+               organization is line sequential
+               file status is WS-PAIR-STATUS.
+           select pair-report-file assign to "WORDRPT.DAT"
+               organization is line sequential
+               file status is WS-REPORT-STATUS.
+           select rank-file assign to "WORDLIST.DAT"
+               organization is line sequential
+               file status is WS-RANK-STATUS.
+           select rank-report-file assign to "WORDRANK.DAT"
+               organization is line sequential
+               file status is WS-RANK-RPT-STATUS.
+           select audit-log-file assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is WS-AUDITLOG-STATUS.
+           select operator-file assign to "OPERATOR.DAT"
+               organization is line sequential
+               file status is WS-OPERATOR-STATUS.
+
        data division.
+       file section.
+       fd  pair-file.
+       01 pair-record.
+           05 PR-WORD1 pic x(50).
+           05 filler pic x.
+           05 PR-WORD2 pic x(50).
+
+       fd  pair-report-file.
+       01 pair-report-record pic x(120).
+
+       fd  rank-file.
+       01 rank-record pic x(50).
+
+       fd  rank-report-file.
+       01 rank-report-record pic x(50).
+
+       fd  audit-log-file.
+       01 audit-log-record pic x(80).
+
+       fd  operator-file.
+       01 operator-record pic x(31).
+
        working-storage section.
        01 WORD1 PIC X(50) VALUE " ".
        01 WORD2 PIC X(50) VALUE " ".
 
        01 WS-COUNTER-1 PIC 99 VALUE 50.
        01 WS-COUNTER-2 PIC 99 VALUE 50.
-       
-       
+
+      *batch mode compares every WORD1/WORD2 pair listed in PAIR-FILE
+      *and writes each verdict to PAIR-REPORT-FILE instead of
+      *comparing one pair at a time on the screen; ranking mode sorts
+      *a whole file of single words instead
+       01 WS-RUN-MODE PIC X VALUE "I".
+         88 INTERACTIVE-MODE VALUE "I".
+         88 RUNNING-BATCH VALUE "B".
+         88 RUNNING-RANK VALUE "R".
+       01 WS-PAIR-STATUS PIC XX VALUE SPACES.
+       01 WS-REPORT-STATUS PIC XX VALUE SPACES.
+       01 WS-PAIR-EOF PIC X VALUE "N".
+         88 AT-PAIR-EOF VALUE "Y".
+
+       01 WS-RANK-STATUS PIC XX VALUE SPACES.
+       01 WS-RANK-RPT-STATUS PIC XX VALUE SPACES.
+       01 WS-RANK-EOF PIC X VALUE "N".
+         88 AT-RANK-EOF VALUE "Y".
+       01 WS-WORD-TABLE.
+           05 WS-WORD-ENTRY PIC X(50) OCCURS 100 TIMES.
+       01 WS-WORD-COUNT PIC 999 VALUE 0.
+       01 WS-RANK-IDX-I PIC 999 VALUE 0.
+       01 WS-RANK-IDX-J PIC 999 VALUE 0.
+       01 WS-RANK-LIMIT PIC 999 VALUE 0.
+       01 WS-RANK-HOLD PIC X(50) VALUE SPACES.
+
+       01 WS-RESULT-LINE PIC X(120) VALUE SPACES.
+
+      *case-insensitive comparison option - the compare copies hold
+      *upper-cased text when the switch is on so WORD1 and WORD2
+      *still print out in their original case
+       01 WS-CASE-SWITCH PIC X VALUE "N".
+         88 CASE-INSENSITIVE VALUE "Y".
+       01 WS-COMPARE-WORD1 PIC X(50) VALUE SPACES.
+       01 WS-COMPARE-WORD2 PIC X(50) VALUE SPACES.
+
+      *truncation warning - WS-COUNTER-1/2 coming back from
+      *REMOVE-TRAILING-SPACES still at 50 means no trailing space was
+      *found anywhere in the field, i.e. the word filled it completely
+      *and may have been cut off at the 50-character boundary
+       01 WS-WARN-LINE PIC X(120) VALUE SPACES.
+
+      *shared suite-wide audit trail
+       copy auditws.
+       01 WS-OUTCOME PIC X(20) VALUE SPACES.
+
+      *shared operator sign-on
+       copy opsignws.
+
        procedure division.
 
-       PERFORM GET-WORD-1.
-       PERFORM GET-WORD-2.
-       PERFORM REMOVE-TRAILING-SPACES.
-       PERFORM COMPARE-THE-WORDS.
+       PERFORM SIGN-ON-OPERATOR.
+       PERFORM open-suite-audit-log.
+       PERFORM SELECT-RUN-MODE.
+       PERFORM SELECT-CASE-MODE.
+
+       EVALUATE TRUE
+           WHEN RUNNING-BATCH
+               PERFORM BATCH-PROCESS
+           WHEN RUNNING-RANK
+               PERFORM RANK-PROCESS
+           WHEN INTERACTIVE-MODE
+               PERFORM GET-WORD-1
+               PERFORM GET-WORD-2
+               PERFORM REMOVE-TRAILING-SPACES
+               PERFORM CHECK-TRUNCATION
+               PERFORM COMPARE-THE-WORDS
+       END-EVALUATE.
+
+       MOVE "COMPLETED" TO WS-OUTCOME.
+       PERFORM write-suite-audit.
+       CLOSE AUDIT-LOG-FILE.
 
        goback.
 
+       SELECT-RUN-MODE.
+           DISPLAY "ENTER Y FOR BATCH PAIR COMPARISON, R TO RANK A "
+               "WHOLE FILE OF WORDS, OR N TO KEY IN ONE PAIR: "
+           ACCEPT WS-RUN-MODE
+           MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE
+
+           EVALUATE WS-RUN-MODE
+               WHEN "Y"
+                   MOVE "B" TO WS-RUN-MODE
+               WHEN "R"
+                   CONTINUE
+               WHEN "N"
+                   MOVE "I" TO WS-RUN-MODE
+               WHEN OTHER
+                   DISPLAY "ERROR! ENTER Y, R OR N: "
+                   PERFORM SELECT-RUN-MODE
+           END-EVALUATE.
+
+       SELECT-CASE-MODE.
+           DISPLAY "COMPARE IGNORING CASE? ENTER Y OR N: "
+           ACCEPT WS-CASE-SWITCH
+           MOVE FUNCTION UPPER-CASE(WS-CASE-SWITCH) TO WS-CASE-SWITCH
+
+           IF WS-CASE-SWITCH NOT = "Y" AND WS-CASE-SWITCH NOT = "N"
+               DISPLAY "ERROR! ENTER Y OR N: "
+               PERFORM SELECT-CASE-MODE
+           END-IF.
+
        GET-WORD-1.
            DISPLAY "Lets compare the ascii values of two words"
            DISPLAY "Enter the first word: "
@@ -27,26 +163,202 @@
            DISPLAY "Enter the second word: "
            ACCEPT WORD2.
 
+       BATCH-PROCESS.
+      *unattended run: every pair listed in PAIR-FILE is compared and
+      *the verdict written to PAIR-REPORT-FILE in one pass
+           OPEN INPUT PAIR-FILE
+           OPEN OUTPUT PAIR-REPORT-FILE
+           PERFORM READ-NEXT-PAIR
+           CLOSE PAIR-FILE
+           CLOSE PAIR-REPORT-FILE.
+
+       READ-NEXT-PAIR.
+           READ PAIR-FILE
+               AT END MOVE "Y" TO WS-PAIR-EOF
+           END-READ
+
+           IF NOT AT-PAIR-EOF
+               MOVE PR-WORD1 TO WORD1
+               MOVE PR-WORD2 TO WORD2
+               PERFORM REMOVE-TRAILING-SPACES
+               PERFORM CHECK-TRUNCATION
+               PERFORM COMPARE-THE-WORDS
+               PERFORM READ-NEXT-PAIR
+           END-IF.
+
        COMPARE-THE-WORDS.
-           IF WORD1 > WORD2
-               DISPLAY WORD1(1:WS-COUNTER-1) " is greater than " WORD2(1:WS-COUNTER-2)
+           MOVE SPACES TO WS-RESULT-LINE
+           PERFORM APPLY-CASE-SWITCH
+
+           IF WS-COMPARE-WORD1 > WS-COMPARE-WORD2
+               STRING WORD1(1:WS-COUNTER-1) DELIMITED BY SIZE
+                       " is greater than " DELIMITED BY SIZE
+                       WORD2(1:WS-COUNTER-2) DELIMITED BY SIZE
+                   INTO WS-RESULT-LINE
+               END-STRING
+           END-IF.
+
+           IF WS-COMPARE-WORD2 > WS-COMPARE-WORD1
+               STRING WORD2(1:WS-COUNTER-2) DELIMITED BY SIZE
+                       " is greater than " DELIMITED BY SIZE
+                       WORD1(1:WS-COUNTER-1) DELIMITED BY SIZE
+                   INTO WS-RESULT-LINE
+               END-STRING
            END-IF.
 
-           IF WORD2 > WORD1
-               DISPLAY WORD2(1:WS-COUNTER-2) " is greater than " WORD1(1:WS-COUNTER-1)
+           IF WS-COMPARE-WORD1 IS EQUAL TO WS-COMPARE-WORD2
+               IF WORD1(1:WS-COUNTER-1)
+                       IS EQUAL TO WORD2(1:WS-COUNTER-2)
+                   MOVE "Both words are equal"
+                       TO WS-RESULT-LINE
+               ELSE
+                   PERFORM BREAK-COMPARE-TIE
+               END-IF
            END-IF.
 
-           IF WORD1 IS EQUAL TO WORD2
-               DISPLAY "Both words are equal"
+           IF RUNNING-BATCH
+               WRITE PAIR-REPORT-RECORD FROM WS-RESULT-LINE
+           ELSE
+               DISPLAY WS-RESULT-LINE
+           END-IF.
+
+      *the case-insensitive switch can make two genuinely different
+      *words (same letters, different case) compare equal -
+      *WS-COMPARE-WORD1/2 being equal for their full 50-character
+      *length already means the two words are the same length, so the
+      *tie is broken by comparing the words' own untouched byte
+      *values instead, which is just their original case
+       BREAK-COMPARE-TIE.
+           IF WORD1(1:WS-COUNTER-1) > WORD2(1:WS-COUNTER-2)
+               STRING WORD1(1:WS-COUNTER-1) DELIMITED BY SIZE
+                       " is greater than " DELIMITED BY SIZE
+                       WORD2(1:WS-COUNTER-2) DELIMITED BY SIZE
+                       " (tie broken by original case)"
+                           DELIMITED BY SIZE
+                   INTO WS-RESULT-LINE
+               END-STRING
+           ELSE
+               STRING WORD2(1:WS-COUNTER-2) DELIMITED BY SIZE
+                       " is greater than " DELIMITED BY SIZE
+                       WORD1(1:WS-COUNTER-1) DELIMITED BY SIZE
+                       " (tie broken by original case)"
+                           DELIMITED BY SIZE
+                   INTO WS-RESULT-LINE
+               END-STRING
+           END-IF.
+
+      *shared by COMPARE-THE-WORDS and the RANK-PROCESS sort so both
+      *modes honour the case-insensitive switch the same way
+       APPLY-CASE-SWITCH.
+           MOVE WORD1 TO WS-COMPARE-WORD1
+           MOVE WORD2 TO WS-COMPARE-WORD2
+           IF CASE-INSENSITIVE
+               MOVE FUNCTION UPPER-CASE(WORD1) TO WS-COMPARE-WORD1
+               MOVE FUNCTION UPPER-CASE(WORD2) TO WS-COMPARE-WORD2
            END-IF.
 
        REMOVE-TRAILING-SPACES.
-           PERFORM VARYING WS-COUNTER-1 FROM 50 BY -1 UNTIL WS-COUNTER-1 EQUALS 0
-               OR WORD1(WS-COUNTER-1:1) NOT EQUAL " "
+           PERFORM VARYING WS-COUNTER-1 FROM 50 BY -1
+                   UNTIL WS-COUNTER-1 = 0
+                       OR WORD1(WS-COUNTER-1:1) NOT EQUAL " "
            END-PERFORM
 
-           PERFORM VARYING WS-COUNTER-2 FROM 50 BY -1 UNTIL WS-COUNTER-2 EQUALS 0
-               OR WORD2(WS-COUNTER-2:1) NOT EQUAL " "
-           END-PERFORM
+           PERFORM VARYING WS-COUNTER-2 FROM 50 BY -1
+                   UNTIL WS-COUNTER-2 = 0
+                       OR WORD2(WS-COUNTER-2:1) NOT EQUAL " "
+           END-PERFORM.
+
+       CHECK-TRUNCATION.
+           IF WS-COUNTER-1 = 50
+               MOVE SPACES TO WS-WARN-LINE
+               STRING "WARNING: FIRST WORD FILLS ALL 50 CHARACTERS - "
+                       "IT MAY HAVE BEEN TRUNCATED" DELIMITED BY SIZE
+                   INTO WS-WARN-LINE
+               END-STRING
+               DISPLAY WS-WARN-LINE
+               IF RUNNING-BATCH
+                   WRITE PAIR-REPORT-RECORD FROM WS-WARN-LINE
+               END-IF
+           END-IF
+
+           IF WS-COUNTER-2 = 50
+               MOVE SPACES TO WS-WARN-LINE
+               STRING "WARNING: SECOND WORD FILLS ALL 50 CHARACTERS - "
+                       "IT MAY HAVE BEEN TRUNCATED" DELIMITED BY SIZE
+                   INTO WS-WARN-LINE
+               END-STRING
+               DISPLAY WS-WARN-LINE
+               IF RUNNING-BATCH
+                   WRITE PAIR-REPORT-RECORD FROM WS-WARN-LINE
+               END-IF
+           END-IF.
+
+      *whole-file ranking mode - loads every word in RANK-FILE into a
+      *table, sorts it with the same greater-than logic
+      *COMPARE-THE-WORDS uses, and writes the sorted words out
+       RANK-PROCESS.
+           MOVE 0 TO WS-WORD-COUNT
+           OPEN INPUT RANK-FILE
+           PERFORM RANK-LOAD-WORDS
+           CLOSE RANK-FILE
+
+           PERFORM RANK-SORT-WORDS
+
+           OPEN OUTPUT RANK-REPORT-FILE
+           PERFORM RANK-WRITE-WORDS
+           CLOSE RANK-REPORT-FILE.
+
+       RANK-LOAD-WORDS.
+           READ RANK-FILE
+               AT END MOVE "Y" TO WS-RANK-EOF
+           END-READ
+
+           IF NOT AT-RANK-EOF AND WS-WORD-COUNT < 100
+               ADD 1 TO WS-WORD-COUNT
+               MOVE RANK-RECORD TO WS-WORD-ENTRY(WS-WORD-COUNT)
+               PERFORM RANK-LOAD-WORDS
+           END-IF.
+
+      *a plain bubble sort - the word lists this handles are short
+      *enough that a dedicated SORT file isn't warranted
+       RANK-SORT-WORDS.
+           IF WS-WORD-COUNT > 1
+               SUBTRACT 1 FROM WS-WORD-COUNT GIVING WS-RANK-LIMIT
+               PERFORM VARYING WS-RANK-IDX-I FROM 1 BY 1
+                       UNTIL WS-RANK-IDX-I > WS-RANK-LIMIT
+                   PERFORM RANK-SORT-PASS
+               END-PERFORM
+           END-IF.
+
+       RANK-SORT-PASS.
+           SUBTRACT WS-RANK-IDX-I FROM WS-WORD-COUNT
+               GIVING WS-RANK-LIMIT
+           PERFORM VARYING WS-RANK-IDX-J FROM 1 BY 1
+                   UNTIL WS-RANK-IDX-J > WS-RANK-LIMIT
+               MOVE WS-WORD-ENTRY(WS-RANK-IDX-J) TO WORD1
+               MOVE WS-WORD-ENTRY(WS-RANK-IDX-J + 1) TO WORD2
+               PERFORM APPLY-CASE-SWITCH
+               IF WS-COMPARE-WORD1 > WS-COMPARE-WORD2
+                   MOVE WS-WORD-ENTRY(WS-RANK-IDX-J) TO WS-RANK-HOLD
+                   MOVE WS-WORD-ENTRY(WS-RANK-IDX-J + 1)
+                       TO WS-WORD-ENTRY(WS-RANK-IDX-J)
+                   MOVE WS-RANK-HOLD TO WS-WORD-ENTRY(WS-RANK-IDX-J + 1)
+               END-IF
+           END-PERFORM.
+
+       RANK-WRITE-WORDS.
+           PERFORM VARYING WS-RANK-IDX-I FROM 1 BY 1
+                   UNTIL WS-RANK-IDX-I > WS-WORD-COUNT
+               WRITE RANK-REPORT-RECORD
+                   FROM WS-WORD-ENTRY(WS-RANK-IDX-I)
+           END-PERFORM.
+
+       copy auditopen.
+
+       copy auditlog replacing ==:PROGRAM-NAME:==
+                               BY =="DISPLAY_WORDS_IN_ORDER"==
+                               ==:OUTCOME-FIELD:== BY ==WS-OUTCOME==.
+
+       copy opsignon.
 
        end program display_words_in_order.
