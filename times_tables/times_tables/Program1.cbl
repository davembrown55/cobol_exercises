@@ -1,6 +1,53 @@
        program-id. Program1 as "times_tables.Program1".
 
+       environment division.
+       input-output section.
+       file-control.
+           select print-file assign to "TTABRPT.DAT"
+               organization is line sequential
+               file status is ws-print-status.
+           select parameter-file assign to "TTABPARM.DAT"
+               organization is line sequential
+               file status is ws-parm-status.
+           select history-file assign to "TTABHIST.DAT"
+               organization is line sequential
+               file status is ws-history-status.
+           select config-file assign to "TTABCFG.DAT"
+               organization is line sequential
+               file status is ws-config-status.
+           select csv-file assign to "TTABCSV.DAT"
+               organization is line sequential
+               file status is ws-csv-status.
+           select audit-log-file assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is WS-AUDITLOG-STATUS.
+           select operator-file assign to "OPERATOR.DAT"
+               organization is line sequential
+               file status is WS-OPERATOR-STATUS.
+
        data division.
+       file section.
+       fd  print-file.
+       01 print-record pic x(60).
+
+       fd  audit-log-file.
+       01 audit-log-record pic x(80).
+
+       fd  operator-file.
+       01 operator-record pic x(31).
+
+       fd  parameter-file.
+       01 parameter-record pic 99.
+
+       fd  history-file.
+       01 history-record pic x(20).
+
+       fd  config-file.
+       01 config-record pic 99.
+
+       fd  csv-file.
+       01 csv-record pic x(15).
+
        working-storage section.
 
        01 THE-NUMBER PIC 99 VALUE 00.
@@ -14,40 +61,275 @@
 
        01 NEXT-STEP PIC X VALUE SPACES.
 
+      *batch mode runs every table number in PARAMETER-FILE unattended
+      *instead of asking interactively
+       01 WS-RUN-MODE PIC X VALUE "I".
+         88 INTERACTIVE-MODE VALUE "I".
+         88 RUNNING-BATCH VALUE "B".
+       01 WS-PARM-STATUS PIC XX VALUE SPACES.
+       01 WS-PARM-EOF PIC X VALUE "N".
+         88 AT-PARM-EOF VALUE "Y".
+
+      *spooled report output
+       01 WS-PRINT-STATUS PIC XX VALUE SPACES.
+       01 WS-RUN-DATE PIC 9(8) VALUE 0.
+       01 WS-PAGE-NUMBER PIC 99 VALUE 0.
+       01 WS-LINE-COUNT PIC 99 VALUE 0.
+       01 WS-LINES-PER-PAGE PIC 99 VALUE 20.
+
+      *usage history log
+       01 WS-HISTORY-STATUS PIC XX VALUE SPACES.
+       01 WS-HIST-DATE PIC 9(8) VALUE 0.
+       01 WS-HIST-TIME PIC 9(8) VALUE 0.
+
+      *configurable upper bound, read from CONFIG-FILE if present,
+      *otherwise the table still stops at 12 as before
+       01 WS-UPPER-BOUND PIC 99 VALUE 12.
+       01 WS-CONFIG-STATUS PIC XX VALUE SPACES.
+
+      *self-check verification pass
+       01 WS-VERIFY-SWITCH PIC X VALUE "N".
+         88 VERIFY-REQUESTED VALUE "Y".
+       01 WS-CHECK-TOTAL PIC 9999 VALUE 0.
+
+      *CSV export
+       01 WS-CSV-SWITCH PIC X VALUE "N".
+         88 CSV-REQUESTED VALUE "Y".
+       01 WS-CSV-STATUS PIC XX VALUE SPACES.
+
+      *shared suite-wide audit trail
+       copy auditws.
+       01 ws-outcome pic x(20) value spaces.
+
+      *shared operator sign-on
+       copy opsignws.
+
        procedure division.
 
+       PROGRAM-BEGIN.
+           PERFORM SIGN-ON-OPERATOR
+           PERFORM open-suite-audit-log
+           PERFORM INITIALISE.
+
        INITIALISE.
            INITIALIZE MULTIPLIER, MULTIPLIER-TO-PRINT, THE-NUMBER,
            THE-NUMBER-TO-PRINT, TOTAL, TOTAL-TO-PRINT, NEXT-STEP
+           PERFORM LOAD-CONFIG
+           PERFORM SELECT-RUN-MODE.
+
+       LOAD-CONFIG.
+           MOVE 12 TO WS-UPPER-BOUND
+           OPEN INPUT CONFIG-FILE
+           IF WS-CONFIG-STATUS = "00"
+               READ CONFIG-FILE
+                   NOT AT END
+                       MOVE CONFIG-RECORD TO WS-UPPER-BOUND
+               END-READ
+               CLOSE CONFIG-FILE
+           END-IF.
+
+       SELECT-RUN-MODE.
+           DISPLAY "BATCH MODE? ENTER Y TO READ TABLE NUMBERS FROM "
+               "A FILE, OR N TO KEY THEM IN ONE AT A TIME: "
+           ACCEPT WS-RUN-MODE
+           MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE
+
+           EVALUATE WS-RUN-MODE
+               WHEN "Y"
+                   MOVE "B" TO WS-RUN-MODE
+                   PERFORM BATCH-PROCESS
+               WHEN "N"
+                   MOVE "I" TO WS-RUN-MODE
+                   PERFORM SELECT-OPTIONS
+               WHEN OTHER
+                   DISPLAY "ERROR! ENTER Y OR N: "
+                   PERFORM SELECT-RUN-MODE
+           END-EVALUATE.
+
+       SELECT-OPTIONS.
+           DISPLAY "RUN SELF-CHECK VERIFICATION ON EACH ROW? (Y/N): "
+           ACCEPT WS-VERIFY-SWITCH
+           MOVE FUNCTION UPPER-CASE(WS-VERIFY-SWITCH)
+               TO WS-VERIFY-SWITCH
+
+           DISPLAY "EXPORT TO CSV INSTEAD OF THE SCREEN? (Y/N): "
+           ACCEPT WS-CSV-SWITCH
+           MOVE FUNCTION UPPER-CASE(WS-CSV-SWITCH) TO WS-CSV-SWITCH
            PERFORM RUN-PROGRAM.
 
        RUN-PROGRAM.
            PERFORM GET-NUMBER.
+           PERFORM OPEN-OUTPUTS.
            PERFORM DISPLAY-TIMES-TABLE.
+           PERFORM CLOSE-OUTPUTS.
            PERFORM REPEAT-OR-CLOSE.
 
        GET-NUMBER.
            DISPLAY "Which times table (number)?"
            ACCEPT THE-NUMBER.
 
+       BATCH-PROCESS.
+      *unattended run: every table number listed in PARAMETER-FILE is
+      *printed in one pass instead of asking each time
+           DISPLAY "RUN SELF-CHECK VERIFICATION ON EACH ROW? (Y/N): "
+           ACCEPT WS-VERIFY-SWITCH
+           MOVE FUNCTION UPPER-CASE(WS-VERIFY-SWITCH)
+               TO WS-VERIFY-SWITCH
+
+           DISPLAY "EXPORT TO CSV INSTEAD OF THE PRINT FILE? (Y/N): "
+           ACCEPT WS-CSV-SWITCH
+           MOVE FUNCTION UPPER-CASE(WS-CSV-SWITCH) TO WS-CSV-SWITCH
+
+           OPEN INPUT PARAMETER-FILE
+           PERFORM OPEN-OUTPUTS
+           PERFORM READ-NEXT-PARM
+           PERFORM CLOSE-OUTPUTS
+           CLOSE PARAMETER-FILE
+           PERFORM END-PROGRAM.
+
+       READ-NEXT-PARM.
+           READ PARAMETER-FILE
+               AT END MOVE "Y" TO WS-PARM-EOF
+           END-READ
+
+           IF NOT AT-PARM-EOF
+               MOVE PARAMETER-RECORD TO THE-NUMBER
+               PERFORM DISPLAY-TIMES-TABLE
+               PERFORM READ-NEXT-PARM
+           END-IF.
+
+       OPEN-OUTPUTS.
+           IF CSV-REQUESTED
+               OPEN OUTPUT CSV-FILE
+           ELSE
+               OPEN EXTEND PRINT-FILE
+      *a first run on a new machine has no print file yet
+               IF WS-PRINT-STATUS = "35"
+                   OPEN OUTPUT PRINT-FILE
+               END-IF
+           END-IF
+
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-STATUS = "35"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF.
+
+       CLOSE-OUTPUTS.
+           IF CSV-REQUESTED
+               CLOSE CSV-FILE
+           ELSE
+               CLOSE PRINT-FILE
+           END-IF
+           CLOSE HISTORY-FILE.
+
        DISPLAY-TIMES-TABLE.
            MOVE THE-NUMBER TO THE-NUMBER-TO-PRINT
-           DISPLAY "THE " THE-NUMBER-TO-PRINT " TIMES TABLE IS:"
+           PERFORM LOG-HISTORY
+
+           IF NOT CSV-REQUESTED
+               DISPLAY "THE " THE-NUMBER-TO-PRINT " TIMES TABLE IS:"
+               PERFORM WRITE-REPORT-HEADER
+           END-IF
 
-           PERFORM VARYING MULTIPLIER FROM 0 BY 1 UNTIL MULTIPLIER > 12 
+           PERFORM VARYING MULTIPLIER FROM 0 BY 1
+                   UNTIL MULTIPLIER > WS-UPPER-BOUND
                MULTIPLY MULTIPLIER BY THE-NUMBER GIVING TOTAL
 
                MOVE MULTIPLIER TO MULTIPLIER-TO-PRINT
                MOVE TOTAL TO TOTAL-TO-PRINT
 
-               DISPLAY MULTIPLIER-TO-PRINT " * " THE-NUMBER-TO-PRINT " = " TOTAL-TO-PRINT
+               IF VERIFY-REQUESTED
+                   PERFORM VERIFY-ROW
+               END-IF
+
+               IF CSV-REQUESTED
+                   PERFORM WRITE-CSV-ROW
+               ELSE
+                   DISPLAY MULTIPLIER-TO-PRINT " * "
+                       THE-NUMBER-TO-PRINT " = " TOTAL-TO-PRINT
+                   PERFORM WRITE-REPORT-ROW
+               END-IF
            END-PERFORM.
 
+       VERIFY-ROW.
+      *independently recompute the row by repeated addition so a
+      *garbled MULTIPLY cannot slip a bad total past unnoticed
+           MOVE 0 TO WS-CHECK-TOTAL
+           PERFORM MULTIPLIER TIMES
+               ADD THE-NUMBER TO WS-CHECK-TOTAL
+           END-PERFORM
+
+           IF WS-CHECK-TOTAL NOT = TOTAL
+               DISPLAY "VERIFICATION ERROR: " MULTIPLIER-TO-PRINT
+                   " * " THE-NUMBER-TO-PRINT " DOES NOT MATCH"
+           END-IF.
+
+       WRITE-REPORT-HEADER.
+      *header carries the table number and run date so training staff
+      *can tell at a glance which table they are holding
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE SPACES TO PRINT-RECORD
+           STRING "TIMES TABLE REPORT  TABLE: " DELIMITED BY SIZE
+                   THE-NUMBER-TO-PRINT DELIMITED BY SIZE
+                   "  RUN DATE: " DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   "  PAGE: " DELIMITED BY SIZE
+                   WS-PAGE-NUMBER DELIMITED BY SIZE
+               INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD
+           MOVE 0 TO WS-LINE-COUNT.
+
+       WRITE-REPORT-ROW.
+           MOVE SPACES TO PRINT-RECORD
+           STRING MULTIPLIER-TO-PRINT DELIMITED BY SIZE
+                   " * " DELIMITED BY SIZE
+                   THE-NUMBER-TO-PRINT DELIMITED BY SIZE
+                   " = " DELIMITED BY SIZE
+                   TOTAL-TO-PRINT DELIMITED BY SIZE
+               INTO PRINT-RECORD
+           END-STRING
+           WRITE PRINT-RECORD
+           ADD 1 TO WS-LINE-COUNT
+
+      *start a fresh page once the current one fills up
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADER
+           END-IF.
+
+       WRITE-CSV-ROW.
+           MOVE SPACES TO CSV-RECORD
+           STRING THE-NUMBER-TO-PRINT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   MULTIPLIER-TO-PRINT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   TOTAL-TO-PRINT DELIMITED BY SIZE
+               INTO CSV-RECORD
+           END-STRING
+           WRITE CSV-RECORD.
+
+       LOG-HISTORY.
+      *a timestamped entry per table requested lets us see which
+      *tables actually get used and which could be retired
+           ACCEPT WS-HIST-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-HIST-TIME FROM TIME
+           MOVE SPACES TO HISTORY-RECORD
+           STRING THE-NUMBER-TO-PRINT DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-HIST-DATE DELIMITED BY SIZE
+                   " " DELIMITED BY SIZE
+                   WS-HIST-TIME DELIMITED BY SIZE
+               INTO HISTORY-RECORD
+           END-STRING
+           WRITE HISTORY-RECORD.
+
        REPEAT-OR-CLOSE.
-           DISPLAY "PRESS Y TO SEE ANOTHER TIMES TABLE. OR, PRESS X TO EXIT"
+           DISPLAY "PRESS Y TO SEE ANOTHER TIMES TABLE. OR, PRESS X TO "
+               "EXIT"
            ACCEPT NEXT-STEP.
            MOVE FUNCTION UPPER-CASE(NEXT-STEP) TO NEXT-STEP.
-           
+
 
            EVALUATE NEXT-STEP
                WHEN "Y"
@@ -60,6 +342,16 @@
            END-EVALUATE.
 
        END-PROGRAM.
+           move "COMPLETED" to ws-outcome
+           perform write-suite-audit
+           close audit-log-file
            goback.
 
+       copy auditopen.
+
+       copy auditlog replacing ==:PROGRAM-NAME:==  BY =="TIMES_TABLES"==
+                               ==:OUTCOME-FIELD:== BY ==ws-outcome==.
+
+       copy opsignon.
+
        end program Program1.
