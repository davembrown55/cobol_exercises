@@ -1,18 +1,192 @@
        program-id. yes_no_01.
 
+       environment division.
+       input-output section.
+       file-control.
+           select tally-file assign to "YNTALLY.DAT"
+               organization is line sequential
+               file status is WS-TALLY-STATUS.
+           select survey-file assign to "SURVEY.DAT"
+               organization is line sequential
+               file status is WS-SURVEY-STATUS.
+           select survey-report-file assign to "SVYRPT.DAT"
+               organization is line sequential
+               file status is WS-SVYRPT-STATUS.
+           select survey-detail-file assign to "SVYDTL.DAT"
+               organization is line sequential
+               file status is WS-SVYDTL-STATUS.
+           select audit-log-file assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is WS-AUDITLOG-STATUS.
+           select operator-file assign to "OPERATOR.DAT"
+               organization is line sequential
+               file status is WS-OPERATOR-STATUS.
+
        data division.
+       file section.
+       fd  tally-file.
+       01 tally-record pic x(15).
+
+       fd  audit-log-file.
+       01 audit-log-record pic x(80).
+
+       fd  operator-file.
+       01 operator-record pic x(31).
+
+       fd  survey-file.
+       01 survey-record pic x(61).
+
+       fd  survey-report-file.
+       01 survey-report-record pic x(40).
+
+       fd  survey-detail-file.
+       01 survey-detail-record pic x(60).
+
        working-storage section.
+       copy errmsgs.
 
        01 YES-OR-NO PIC X.
        01 UPPER-YES-OR-NO PIC X.
 
+      *persisted Yes/No tally - every answer is added to a running
+      *count in TALLY-FILE so an end-of-day total can be run
+       01 WS-TALLY-STATUS PIC XX VALUE SPACES.
+       01 WS-YES-COUNT PIC 9(7) VALUE 0.
+       01 WS-NO-COUNT PIC 9(7) VALUE 0.
+       01 WS-TALLY-REC.
+           05 WS-TALLY-YES-COUNT pic 9(7).
+           05 filler pic x value space.
+           05 WS-TALLY-NO-COUNT pic 9(7).
+
+      *batch survey mode reads a whole file of Y/N responses and
+      *produces a one-pass summary report instead of one ACCEPT per
+      *program run
+       01 WS-RUN-MODE PIC X VALUE "I".
+         88 INTERACTIVE-MODE VALUE "I".
+         88 RUNNING-BATCH VALUE "B".
+       01 WS-SURVEY-STATUS PIC XX VALUE SPACES.
+       01 WS-SVYRPT-STATUS PIC XX VALUE SPACES.
+       01 WS-SURVEY-EOF PIC X VALUE "N".
+         88 AT-SURVEY-EOF VALUE "Y".
+       01 WS-BATCH-YES-COUNT PIC 9(7) VALUE 0.
+       01 WS-BATCH-NO-COUNT PIC 9(7) VALUE 0.
+       01 WS-BATCH-YES-PRINT PIC Z(6)9.
+       01 WS-BATCH-NO-PRINT PIC Z(6)9.
+       01 WS-SVYRPT-LINE PIC X(40) VALUE SPACES.
+
+      *follow-up comment capture - a bare "No" with no context isn't
+      *useful when the results are reviewed later, so
+      *every No answer gets a free-text comment appended to the
+      *survey-detail file. In batch mode the comment travels with the
+      *response on the same SURVEY.DAT line; in interactive mode it
+      *is keyed in on the spot.
+       01 WS-SVYDTL-STATUS PIC XX VALUE SPACES.
+       01 WS-COMMENT PIC X(60) VALUE SPACES.
+
+      *shared suite-wide audit trail
+       copy auditws.
+       01 WS-OUTCOME PIC X(20) VALUE SPACES.
+
+      *shared operator sign-on
+       copy opsignws.
+
        procedure division.
 
-       PERFORM GET-THE-ANSWER.
-       PERFORM DISPLAY-THE-ANSWER.
+       PERFORM SIGN-ON-OPERATOR.
+       PERFORM open-suite-audit-log.
+       PERFORM SELECT-RUN-MODE.
+       PERFORM OPEN-SURVEY-DETAIL-FILE.
 
+       EVALUATE TRUE
+           WHEN RUNNING-BATCH
+               PERFORM BATCH-PROCESS
+           WHEN INTERACTIVE-MODE
+               PERFORM GET-THE-ANSWER
+               PERFORM DISPLAY-THE-ANSWER
+               PERFORM UPDATE-TALLY
+       END-EVALUATE.
+
+           CLOSE SURVEY-DETAIL-FILE.
+           MOVE "COMPLETED" TO WS-OUTCOME
+           PERFORM write-suite-audit
+           CLOSE AUDIT-LOG-FILE
            goback.
 
+      *a first run on a new machine has no detail file yet
+       OPEN-SURVEY-DETAIL-FILE.
+           OPEN EXTEND SURVEY-DETAIL-FILE
+           IF WS-SVYDTL-STATUS = "35"
+               OPEN OUTPUT SURVEY-DETAIL-FILE
+           END-IF.
+
+       CAPTURE-FOLLOWUP.
+           MOVE WS-COMMENT TO SURVEY-DETAIL-RECORD
+           WRITE SURVEY-DETAIL-RECORD.
+
+       SELECT-RUN-MODE.
+           DISPLAY "BATCH MODE? ENTER Y TO READ RESPONSES FROM A "
+               "FILE, OR N TO KEY IN ONE ANSWER: "
+           ACCEPT WS-RUN-MODE
+           MOVE FUNCTION UPPER-CASE(WS-RUN-MODE) TO WS-RUN-MODE
+
+           EVALUATE WS-RUN-MODE
+               WHEN "Y"
+                   MOVE "B" TO WS-RUN-MODE
+               WHEN "N"
+                   MOVE "I" TO WS-RUN-MODE
+               WHEN OTHER
+                   DISPLAY ERRMSG-YN-PROMPT
+                   PERFORM SELECT-RUN-MODE
+           END-EVALUATE.
+
+       BATCH-PROCESS.
+           MOVE 0 TO WS-BATCH-YES-COUNT
+           MOVE 0 TO WS-BATCH-NO-COUNT
+           OPEN INPUT SURVEY-FILE
+           IF WS-SURVEY-STATUS = "00"
+               PERFORM READ-NEXT-RESPONSE
+               CLOSE SURVEY-FILE
+           ELSE
+               DISPLAY "ERROR! SURVEY.DAT NOT FOUND."
+           END-IF
+
+           MOVE WS-BATCH-YES-COUNT TO WS-BATCH-YES-PRINT
+           MOVE WS-BATCH-NO-COUNT TO WS-BATCH-NO-PRINT
+           OPEN OUTPUT SURVEY-REPORT-FILE
+           STRING "YES: " DELIMITED BY SIZE
+                   WS-BATCH-YES-PRINT DELIMITED BY SIZE
+               INTO WS-SVYRPT-LINE
+           END-STRING
+           WRITE SURVEY-REPORT-RECORD FROM WS-SVYRPT-LINE
+           STRING "NO:  " DELIMITED BY SIZE
+                   WS-BATCH-NO-PRINT DELIMITED BY SIZE
+               INTO WS-SVYRPT-LINE
+           END-STRING
+           WRITE SURVEY-REPORT-RECORD FROM WS-SVYRPT-LINE
+           CLOSE SURVEY-REPORT-FILE.
+
+       READ-NEXT-RESPONSE.
+           READ SURVEY-FILE
+               AT END MOVE "Y" TO WS-SURVEY-EOF
+           END-READ
+
+           IF NOT AT-SURVEY-EOF
+               MOVE FUNCTION UPPER-CASE(SURVEY-RECORD(1:1))
+                   TO UPPER-YES-OR-NO
+               IF UPPER-YES-OR-NO IS EQUAL TO "Y"
+                   ADD 1 TO WS-BATCH-YES-COUNT
+               END-IF
+               IF UPPER-YES-OR-NO IS EQUAL TO "N"
+                   ADD 1 TO WS-BATCH-NO-COUNT
+                   MOVE SURVEY-RECORD(2:60) TO WS-COMMENT
+                   IF WS-COMMENT NOT = SPACES
+                       PERFORM CAPTURE-FOLLOWUP
+                   END-IF
+               END-IF
+               PERFORM UPDATE-TALLY
+               PERFORM READ-NEXT-RESPONSE
+           END-IF.
+
        GET-THE-ANSWER.
            DISPLAY "Is the answer Yes, or No? (Y/N)"
            ACCEPT YES-OR-NO.
@@ -24,6 +198,48 @@
            END-IF
            IF UPPER-YES-OR-NO IS EQUAL TO "N"
                DISPLAY "You answered No."
+               DISPLAY "PLEASE ENTER A BRIEF COMMENT: "
+               ACCEPT WS-COMMENT
+               PERFORM CAPTURE-FOLLOWUP
+           END-IF.
+
+      *a fresh machine has no tally file yet, so the running counts
+      *simply start from zero until the first UPDATE-TALLY writes one
+       LOAD-TALLY.
+           MOVE 0 TO WS-YES-COUNT
+           MOVE 0 TO WS-NO-COUNT
+           OPEN INPUT TALLY-FILE
+           IF WS-TALLY-STATUS = "00"
+               READ TALLY-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       MOVE TALLY-RECORD TO WS-TALLY-REC
+                       MOVE WS-TALLY-YES-COUNT TO WS-YES-COUNT
+                       MOVE WS-TALLY-NO-COUNT TO WS-NO-COUNT
+               END-READ
+               CLOSE TALLY-FILE
+           END-IF.
+
+       UPDATE-TALLY.
+           PERFORM LOAD-TALLY
+           IF UPPER-YES-OR-NO IS EQUAL TO "Y"
+               ADD 1 TO WS-YES-COUNT
+           END-IF
+           IF UPPER-YES-OR-NO IS EQUAL TO "N"
+               ADD 1 TO WS-NO-COUNT
            END-IF
+           MOVE WS-YES-COUNT TO WS-TALLY-YES-COUNT
+           MOVE WS-NO-COUNT TO WS-TALLY-NO-COUNT
+           MOVE WS-TALLY-REC TO TALLY-RECORD
+           OPEN OUTPUT TALLY-FILE
+           WRITE TALLY-RECORD
+           CLOSE TALLY-FILE.
+
+       copy auditopen.
+
+       copy auditlog replacing ==:PROGRAM-NAME:==  BY =="YES_NO_01"==
+                               ==:OUTCOME-FIELD:== BY ==WS-OUTCOME==.
+
+       copy opsignon.
 
        end program yes_no_01.
