@@ -1,36 +1,225 @@
        program-id. man_from_peru.
 
+       environment division.
+       input-output section.
+       file-control.
+           select limerick-file assign to "LIMERICK.DAT"
+               organization is line sequential
+               file status is WS-LIM-STATUS.
+           select print-file assign to "MFPPRINT.DAT"
+               organization is line sequential
+               file status is WS-PRINT-STATUS.
+           select audit-log-file assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is WS-AUDITLOG-STATUS.
+           select operator-file assign to "OPERATOR.DAT"
+               organization is line sequential
+               file status is WS-OPERATOR-STATUS.
+
        data division.
+       file section.
+       fd  limerick-file.
+       01 limerick-record pic x(40).
+
+       fd  print-file.
+       01 print-record pic x(43).
+
+       fd  audit-log-file.
+       01 audit-log-record pic x(80).
+
+       fd  operator-file.
+       01 operator-record pic x(31).
+
        working-storage section.
 
        01 THE-MESSAGE pic X(40).
        01 THE-NUMBER pic 99 VALUE 1.
        01 A-SPACE pic X VALUE " ".
 
+      *the limerick text used to be fixed in VALUE clauses on a table
+      *OCCURS 5 TIMES; it now comes from LIMERICK-FILE and the table
+      *grows to however many lines the file actually holds
+       01 WS-LIM-STATUS PIC XX VALUE SPACES.
+       01 WS-LIM-EOF PIC X VALUE "N".
+         88 AT-LIM-EOF VALUE "Y".
+       01 WS-LIMERICK-COUNT PIC 99 VALUE 0.
        01 LIMERICK-LINES.
-         05 LIM-LINE OCCURS 5 TIMES PIC X(40)
-           VALUE "There once was a man from Peru,",
-                 "Who dreamed he was eating his shoe.",
-                 "He awoke with a fright",
-                 "In the middle of the night",
-                 "To find that his dream had come true!".
+         05 LIM-LINE OCCURS 1 TO 50 TIMES DEPENDING ON WS-LIMERICK-COUNT
+             PIC X(40).
 
        01 WS-COUNTER PIC 99 VALUE 1.
 
+      *printed output - an option to send the numbered lines to a
+      *print file with a title header instead of just the screen
+       01 WS-PRINT-SWITCH PIC X VALUE "N".
+         88 PRINT-REQUESTED VALUE "Y".
+       01 WS-PRINT-STATUS PIC XX VALUE SPACES.
+       01 WS-PRINT-LINE PIC X(43) VALUE SPACES.
+
+      *shuffled playback for the "guess the next line" training
+      *exercise - the lines print in a randomised order instead of
+      *their natural 1 through WS-LIMERICK-COUNT sequence
+       01 WS-SHUFFLE-SWITCH PIC X VALUE "N".
+         88 SHUFFLE-REQUESTED VALUE "Y".
+       01 WS-SHUFFLE-SEED PIC 9(8) VALUE 0.
+       01 WS-SHUFFLE-DRAW PIC 9V9(4) VALUE 0.
+       01 WS-SHUFFLE-PICK PIC 99 VALUE 0.
+       01 WS-SHUFFLE-IDX PIC 99 VALUE 0.
+       01 WS-SHUFFLE-HOLD PIC 99 VALUE 0.
+       01 WS-SHUFFLE-ORDER.
+         05 WS-SHUFFLE-LINE-NO OCCURS 50 TIMES PIC 99.
+
+      *shared suite-wide audit trail
+       copy auditws.
+       01 WS-OUTCOME PIC X(20) VALUE SPACES.
+
+      *shared operator sign-on
+       copy opsignws.
+
        procedure division.
        PROGRAM-BEGIN.
+           PERFORM SIGN-ON-OPERATOR.
+           PERFORM open-suite-audit-log.
+           PERFORM LOAD-LIMERICK.
+           PERFORM SELECT-PRINT-MODE.
+           PERFORM SELECT-SHUFFLE-MODE.
+           IF SHUFFLE-REQUESTED
+               PERFORM BUILD-SHUFFLE-ORDER
+           END-IF
+           IF PRINT-REQUESTED
+               OPEN OUTPUT PRINT-FILE
+               MOVE "MAN FROM PERU" TO PRINT-RECORD
+               WRITE PRINT-RECORD
+           END-IF
            PERFORM LOOP-THROUGH-LIMERICK.
+           IF PRINT-REQUESTED
+               CLOSE PRINT-FILE
+           END-IF.
        END-PROGRAM.
+           MOVE "COMPLETED" TO WS-OUTCOME
+           PERFORM write-suite-audit
+           CLOSE AUDIT-LOG-FILE
            goback.
 
+       SELECT-PRINT-MODE.
+           DISPLAY "SEND THE LIMERICK TO A PRINT FILE? ENTER Y OR N: "
+           ACCEPT WS-PRINT-SWITCH
+           MOVE FUNCTION UPPER-CASE(WS-PRINT-SWITCH) TO WS-PRINT-SWITCH
+
+           IF WS-PRINT-SWITCH NOT = "Y" AND WS-PRINT-SWITCH NOT = "N"
+               DISPLAY "ERROR! ENTER Y OR N: "
+               PERFORM SELECT-PRINT-MODE
+           END-IF.
+
+       SELECT-SHUFFLE-MODE.
+           DISPLAY "PLAY THE LINES IN SHUFFLED ORDER FOR A "
+               "GUESS-THE-NEXT-LINE EXERCISE? ENTER Y OR N: "
+           ACCEPT WS-SHUFFLE-SWITCH
+           MOVE FUNCTION UPPER-CASE(WS-SHUFFLE-SWITCH)
+               TO WS-SHUFFLE-SWITCH
+
+           IF WS-SHUFFLE-SWITCH NOT = "Y"
+                   AND WS-SHUFFLE-SWITCH NOT = "N"
+               DISPLAY "ERROR! ENTER Y OR N: "
+               PERFORM SELECT-SHUFFLE-MODE
+           END-IF.
+
+      *first run on a new machine has no limerick file yet - seed it
+      *with the original five lines
+       SEED-LIMERICK.
+           OPEN OUTPUT LIMERICK-FILE
+           MOVE "There once was a man from Peru," TO LIMERICK-RECORD
+           WRITE LIMERICK-RECORD
+           MOVE "Who dreamed he was eating his shoe."
+               TO LIMERICK-RECORD
+           WRITE LIMERICK-RECORD
+           MOVE "He awoke with a fright" TO LIMERICK-RECORD
+           WRITE LIMERICK-RECORD
+           MOVE "In the middle of the night" TO LIMERICK-RECORD
+           WRITE LIMERICK-RECORD
+           MOVE "To find that his dream had come true!"
+               TO LIMERICK-RECORD
+           WRITE LIMERICK-RECORD
+           CLOSE LIMERICK-FILE.
+
+       LOAD-LIMERICK.
+           OPEN INPUT LIMERICK-FILE
+           IF WS-LIM-STATUS = "35"
+               PERFORM SEED-LIMERICK
+               OPEN INPUT LIMERICK-FILE
+           END-IF
+           PERFORM LOAD-NEXT-LIMERICK-LINE
+           CLOSE LIMERICK-FILE.
+
+       LOAD-NEXT-LIMERICK-LINE.
+           READ LIMERICK-FILE
+               AT END MOVE "Y" TO WS-LIM-EOF
+           END-READ
+
+           IF NOT AT-LIM-EOF AND WS-LIMERICK-COUNT < 50
+               ADD 1 TO WS-LIMERICK-COUNT
+               MOVE LIMERICK-RECORD TO LIM-LINE(WS-LIMERICK-COUNT)
+               PERFORM LOAD-NEXT-LIMERICK-LINE
+           END-IF.
+
+      *lays the lines out 1 through WS-LIMERICK-COUNT, then draws a
+      *random partner for each position counting down from the end
+      *and swaps the two - the same kind of position-to-position swap
+      *RANK-SORT-PASS uses elsewhere in the suite, but driven by a
+      *random draw instead of a comparison
+       BUILD-SHUFFLE-ORDER.
+           ACCEPT WS-SHUFFLE-SEED FROM TIME
+           COMPUTE WS-SHUFFLE-DRAW = FUNCTION RANDOM(WS-SHUFFLE-SEED)
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                   UNTIL WS-COUNTER > WS-LIMERICK-COUNT
+               MOVE WS-COUNTER TO WS-SHUFFLE-LINE-NO(WS-COUNTER)
+           END-PERFORM
+           PERFORM VARYING WS-SHUFFLE-IDX FROM WS-LIMERICK-COUNT
+                   BY -1 UNTIL WS-SHUFFLE-IDX < 2
+               PERFORM DRAW-SHUFFLE-PARTNER
+           END-PERFORM.
+
+       DRAW-SHUFFLE-PARTNER.
+           COMPUTE WS-SHUFFLE-DRAW = FUNCTION RANDOM
+           COMPUTE WS-SHUFFLE-PICK =
+               FUNCTION MOD(FUNCTION INTEGER(WS-SHUFFLE-DRAW * 1000),
+                   WS-SHUFFLE-IDX) + 1
+           MOVE WS-SHUFFLE-LINE-NO(WS-SHUFFLE-IDX) TO WS-SHUFFLE-HOLD
+           MOVE WS-SHUFFLE-LINE-NO(WS-SHUFFLE-PICK)
+               TO WS-SHUFFLE-LINE-NO(WS-SHUFFLE-IDX)
+           MOVE WS-SHUFFLE-HOLD TO WS-SHUFFLE-LINE-NO(WS-SHUFFLE-PICK).
+
        LOOP-THROUGH-LIMERICK.
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1 UNTIL WS-COUNTER > 5
-               MOVE LIM-LINE(WS-COUNTER) TO THE-MESSAGE
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                   UNTIL WS-COUNTER > WS-LIMERICK-COUNT
+               IF SHUFFLE-REQUESTED
+                   MOVE LIM-LINE(WS-SHUFFLE-LINE-NO(WS-COUNTER))
+                       TO THE-MESSAGE
+               ELSE
+                   MOVE LIM-LINE(WS-COUNTER) TO THE-MESSAGE
+               END-IF
                PERFORM PRINT-LINE
            END-PERFORM.
 
        PRINT-LINE.
-           DISPLAY THE-NUMBER, A-SPACE, THE-MESSAGE
+           IF PRINT-REQUESTED
+               STRING THE-NUMBER DELIMITED BY SIZE
+                       A-SPACE DELIMITED BY SIZE
+                       THE-MESSAGE DELIMITED BY SIZE
+                   INTO WS-PRINT-LINE
+               END-STRING
+               WRITE PRINT-RECORD FROM WS-PRINT-LINE
+           ELSE
+               DISPLAY THE-NUMBER, A-SPACE, THE-MESSAGE
+           END-IF
            ADD 1 TO THE-NUMBER.
 
+       copy auditopen.
+
+       copy auditlog replacing ==:PROGRAM-NAME:==
+                               BY =="MAN_FROM_PERU"==
+                               ==:OUTCOME-FIELD:== BY ==WS-OUTCOME==.
+
+       copy opsignon.
+
        end program man_from_peru.
