@@ -0,0 +1,165 @@
+       program-id. suite_driver.
+
+       environment division.
+       input-output section.
+       file-control.
+           select audit-log-file assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is WS-AUDITLOG-STATUS.
+           select operator-file assign to "OPERATOR.DAT"
+               organization is line sequential
+               file status is WS-OPERATOR-STATUS.
+
+       data division.
+       file section.
+       fd  audit-log-file.
+       01 audit-log-record pic x(80).
+
+       fd  operator-file.
+       01 operator-record pic x(31).
+
+       working-storage section.
+       01 WS-MENU-PICK PIC XX.
+       01 WS-MENU-PICK-EDIT PIC XX JUSTIFIED RIGHT.
+       01 WS-MENU-PICK-NUM PIC 99.
+
+      *central dispatcher - CALLs whichever of the ten suite programs
+      *the operator picks instead of juggling ten separate
+      *executables, following the same GET-INPUT/VALIDATE-INPUT
+      *pattern menu01 uses for its message menu
+
+      *shared suite-wide audit trail
+       copy auditws.
+       01 WS-OUTCOME PIC X(20) VALUE SPACES.
+
+      *shared operator sign-on
+       copy opsignws.
+
+       procedure division.
+           PERFORM SIGN-ON-OPERATOR.
+           PERFORM open-suite-audit-log.
+           PERFORM GET-INPUT.
+
+       EXIT-PROGRAM.
+           MOVE "COMPLETED" TO WS-OUTCOME
+           PERFORM write-suite-audit
+           CLOSE AUDIT-LOG-FILE
+           goback.
+
+       GET-INPUT.
+           MOVE SPACES TO WS-MENU-PICK.
+           MOVE 0 TO WS-MENU-PICK-NUM.
+           PERFORM DISPLAY-MENU.
+           ACCEPT WS-MENU-PICK.
+           PERFORM VALIDATE-INPUT.
+
+       DISPLAY-MENU.
+           DISPLAY "SUITE DISPATCHER - ENTER A NUMBER TO RUN A PROGRAM"
+           DISPLAY " 1 ADD01              (FOUR-FUNCTION CALCULATOR)"
+           DISPLAY " 2 TIMES_TABLES       (TIMES TABLE PRINTER)"
+           DISPLAY " 3 MENU01             (MESSAGE MENU)"
+           DISPLAY " 4 DISPLAY_WORDS      (WORD COMPARISON/RANKING)"
+           DISPLAY " 5 USING_MOVE         (GREETING GENERATOR)"
+           DISPLAY " 6 MAN_FROM_PERU      (LIMERICK DISPLAY)"
+           DISPLAY " 7 REFRESHER1         (REFRESHER MESSAGES)"
+           DISPLAY " 8 JACK_01            (RHYME CATALOG)"
+           DISPLAY " 9 YES_NO_01          (YES/NO SURVEY)"
+           DISPLAY "10 HELLOWORLD2        (RUN-START BANNER)"
+           DISPLAY "ENTER X TO EXIT THE DISPATCHER".
+
+       VALIDATE-INPUT.
+           MOVE FUNCTION UPPER-CASE(WS-MENU-PICK) TO WS-MENU-PICK
+           IF WS-MENU-PICK = "X "
+               PERFORM EXIT-PROGRAM
+           END-IF
+
+           UNSTRING WS-MENU-PICK DELIMITED BY " " INTO WS-MENU-PICK-EDIT
+           INSPECT WS-MENU-PICK-EDIT REPLACING LEADING SPACE BY "0"
+
+           IF WS-MENU-PICK-EDIT IS NOT NUMERIC
+               DISPLAY "ERROR!"
+               PERFORM GET-INPUT
+           ELSE
+               MOVE WS-MENU-PICK-EDIT TO WS-MENU-PICK-NUM
+               IF WS-MENU-PICK-NUM < 1 OR WS-MENU-PICK-NUM > 10
+                   DISPLAY "ERROR!"
+                   PERFORM GET-INPUT
+               ELSE
+                   PERFORM RUN-SELECTED-PROGRAM
+               END-IF
+           END-IF.
+
+       RUN-SELECTED-PROGRAM.
+           MOVE "DISPATCHED" TO WS-OUTCOME
+           PERFORM write-suite-audit
+      * the called program opens and closes this same physical file
+      * through its own copy of open-suite-audit-log/write-suite-audit,
+      * so our handle has to be out of the way for the duration of the
+      * CALL or the two concurrent opens can clobber each other's
+      * unflushed record
+           CLOSE AUDIT-LOG-FILE
+           EVALUATE WS-MENU-PICK-NUM
+               WHEN 1
+                   CALL "Add01.Program1"
+                       ON EXCEPTION
+                           DISPLAY "ERROR! ADD01 NOT AVAILABLE"
+                   END-CALL
+               WHEN 2
+                   CALL "times_tables.Program1"
+                       ON EXCEPTION
+                           DISPLAY "ERROR! TIMES_TABLES NOT AVAILABLE"
+                   END-CALL
+               WHEN 3
+                   CALL "menu01"
+                       ON EXCEPTION
+                           DISPLAY "ERROR! MENU01 NOT AVAILABLE"
+                   END-CALL
+               WHEN 4
+                   CALL "display_words_in_order"
+                       ON EXCEPTION
+                           DISPLAY "ERROR! DISPLAY_WORDS_IN_ORDER NOT "
+                               "AVAILABLE"
+                   END-CALL
+               WHEN 5
+                   CALL "using_move"
+                       ON EXCEPTION
+                           DISPLAY "ERROR! USING_MOVE NOT AVAILABLE"
+                   END-CALL
+               WHEN 6
+                   CALL "man_from_peru"
+                       ON EXCEPTION
+                           DISPLAY "ERROR! MAN_FROM_PERU NOT AVAILABLE"
+                   END-CALL
+               WHEN 7
+                   CALL "refresher1"
+                       ON EXCEPTION
+                           DISPLAY "ERROR! REFRESHER1 NOT AVAILABLE"
+                   END-CALL
+               WHEN 8
+                   CALL "jack_01"
+                       ON EXCEPTION
+                           DISPLAY "ERROR! JACK_01 NOT AVAILABLE"
+                   END-CALL
+               WHEN 9
+                   CALL "yes_no_01"
+                       ON EXCEPTION
+                           DISPLAY "ERROR! YES_NO_01 NOT AVAILABLE"
+                   END-CALL
+               WHEN 10
+                   CALL "HelloWorld2.Program1"
+                       ON EXCEPTION
+                           DISPLAY "ERROR! HELLOWORLD2 NOT AVAILABLE"
+                   END-CALL
+           END-EVALUATE
+           PERFORM open-suite-audit-log
+           DISPLAY " "
+           PERFORM GET-INPUT.
+
+       copy auditopen.
+
+       copy auditlog replacing ==:PROGRAM-NAME:==  BY =="SUITE_DRIVER"==
+                               ==:OUTCOME-FIELD:== BY ==WS-OUTCOME==.
+
+       copy opsignon.
+
+       end program suite_driver.
