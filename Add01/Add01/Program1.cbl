@@ -1,7 +1,165 @@
        program-id. Program1 as "Add01.Program1".
 
+       environment division.
+       input-output section.
+       file-control.
+           select transaction-file assign to "ADD01TRN.DAT"
+               organization is line sequential
+               file status is ws-transaction-status.
+           select batch-input-file assign to "ADD01PIN.DAT"
+               organization is line sequential
+               file status is ws-batch-in-status.
+           select batch-output-file assign to "ADD01POUT.DAT"
+               organization is line sequential
+               file status is ws-batch-out-status.
+           select checkpoint-file assign to "ADD01CKPT.DAT"
+               organization is line sequential
+               file status is ws-checkpoint-status.
+           select accumulator-file assign to "ADD01ACC.DAT"
+               organization is line sequential
+               file status is ws-accum-status.
+           select reject-file assign to "ADD01REJ.DAT"
+               organization is line sequential
+               file status is ws-reject-status.
+           select audit-log-file assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is WS-AUDITLOG-STATUS.
+           select operator-file assign to "OPERATOR.DAT"
+               organization is line sequential
+               file status is WS-OPERATOR-STATUS.
+
        data division.
+       file section.
+       fd  transaction-file.
+       01 transaction-record pic x(45).
+
+       fd  audit-log-file.
+       01 audit-log-record pic x(80).
+
+       fd  operator-file.
+       01 operator-record pic x(31).
+
+       fd  batch-input-file.
+       01 batch-input-record.
+           05 bin-operation pic x.
+           05 filler pic x.
+           05 bin-1st-number pic 999.
+           05 filler pic x.
+           05 bin-2nd-number pic 999.
+
+       fd  batch-output-file.
+       01 batch-output-record pic x(45).
+
+       fd  checkpoint-file.
+       01 checkpoint-record pic x(20).
+
+       fd  accumulator-file.
+       01 accumulator-record pic x(17).
+
+       fd  reject-file.
+       01 reject-record pic x(45).
+
        working-storage section.
+       copy auditws.
+       01 ws-outcome pic x(20) value spaces.
+       copy errmsgs.
+       copy opsignws.
+
+       01 ws-accum-status pic xx value spaces.
+       01 ws-today-date pic 9(8) value 0.
+       01 ws-grand-total pic S9(7) value 0.
+       01 ws-grand-total-print pic -(6)9.
+
+       01 ws-accumulator-rec.
+           05 acc-date pic 9(8).
+           05 filler pic x value space.
+           05 acc-total pic S9(7) sign leading separate.
+
+       01 ws-reject-status pic xx value spaces.
+       01 ws-calc-error pic x value "N".
+         88 calc-error value "Y".
+       01 ws-calc-error-reason pic x(25) value spaces.
+
+       01 ws-reject-rec.
+           05 wrej-operation pic x.
+           05 filler pic x value space.
+           05 wrej-1st-number pic 999.
+           05 filler pic x value space.
+           05 wrej-2nd-number pic 999.
+           05 filler pic x value space.
+           05 wrej-reason pic x(25).
+
+       01 ws-checkpoint-status pic xx value spaces.
+       01 ws-checkpoint-number pic 9(6) value 0.
+       01 ws-pair-number pic 9(6) value 0.
+
+       01 ws-checkpoint-rec.
+           05 ckpt-pair-number pic 9(6).
+           05 ckpt-count pic 9(6).
+           05 ckpt-total pic S9(7) sign leading separate.
+
+       01 ws-batch-count pic 9(6) value 0.
+       01 ws-batch-total pic S9(7) value 0.
+
+       01 ws-batch-header-rec.
+           05 bhdr-record-type pic x value "H".
+           05 filler pic x value space.
+           05 bhdr-run-date pic 9(8).
+           05 filler pic x(35) value spaces.
+
+       01 ws-batch-trailer-rec.
+           05 btlr-record-type pic x value "T".
+           05 filler pic x value space.
+           05 btlr-count pic 9(6).
+           05 filler pic x value space.
+           05 btlr-total pic S9(7) sign leading separate.
+           05 filler pic x(24) value spaces.
+
+       01 ws-batch-in-status pic xx value spaces.
+       01 ws-batch-out-status pic xx value spaces.
+       01 ws-batch-eof pic x value "N".
+         88 at-batch-eof value "Y".
+
+       01 ws-batch-out-rec.
+           05 bout-operation pic x.
+           05 filler pic x value space.
+           05 bout-1st-number pic 999.
+           05 filler pic x value space.
+           05 bout-2nd-number pic 999.
+           05 filler pic x value space.
+           05 bout-result pic -(5)9.
+
+       01 ws-run-mode pic x value "I".
+         88 interactive-mode value "I".
+         88 running-batch value "B".
+
+       01 ws-transaction-status pic xx value spaces.
+
+       01 ws-transaction-rec.
+           05 wstr-operation pic x.
+           05 filler pic x value space.
+           05 wstr-1st-number pic 999.
+           05 filler pic x value space.
+           05 wstr-2nd-number pic 999.
+           05 filler pic x value space.
+           05 wstr-result pic S9(6) sign leading separate.
+           05 filler pic x value space.
+           05 wstr-date pic 9(8).
+           05 filler pic x value space.
+           05 wstr-time pic 9(8).
+           05 filler pic x value space.
+      * the whole-number amount DIVIDE's rounding rule discarded;
+      * zero for every operation except divide
+           05 wstr-remainder pic S9(6) sign leading separate.
+
+       01 ws-divide-remainder pic S9(5) value 0.
+
+       01 ws-operation pic x value "+".
+         88 op-add value "+".
+         88 op-subtract value "-".
+         88 op-multiply value "*".
+         88 op-divide value "/".
+
        01 ws-1st-number pic xxx.
          88 no-1st-num-present value spaces.
        01 1st-num-1-dig pic xxx justified right.
@@ -10,75 +168,321 @@
          88 no-2nd-num-present value spaces.
        01 2nd-num-1-dig pic xxx justified right.
        01 2nd-number pic 999 value 0.
-       01 result pic ZZ9 value 0.
+       01 result pic S9(6) value 0.
+       01 result-to-print pic -(5)9.
        01 to-end pic x.
 
        procedure division.
-       perform get-1st-number.
+       open extend transaction-file
+      * a first run on a new machine has no transaction file yet
+           if ws-transaction-status = "35"
+               open output transaction-file
+           end-if
+       perform sign-on-operator.
+       perform open-suite-audit-log.
+       perform load-accumulator.
+       perform select-run-mode.
+
+       load-accumulator.
+      * keep a running grand total per calendar day instead of
+      * keeping a side tally on paper
+           accept ws-today-date from date yyyymmdd
+           move 0 to ws-grand-total
+           open input accumulator-file
+           if ws-accum-status = "00"
+               read accumulator-file
+                   at end continue
+                   not at end
+                       move accumulator-record to ws-accumulator-rec
+                       if acc-date = ws-today-date
+                           move acc-total to ws-grand-total
+                       end-if
+               end-read
+               close accumulator-file
+           end-if.
 
-       get-1st-number.
+       update-accumulator.
+           add result to ws-grand-total
+           move ws-grand-total to ws-grand-total-print
+           move ws-today-date to acc-date
+           move ws-grand-total to acc-total
+           move ws-accumulator-rec to accumulator-record
+           open output accumulator-file
+           write accumulator-record
+           close accumulator-file.
 
-           display "Enter a number between 0 & 99: "
-           accept ws-1st-number
+       select-run-mode.
+           display "Batch mode? Enter Y to read pairs from a "
+               "file, or N to key pairs in one at a time: "
+           accept ws-run-mode
+           move function upper-case(ws-run-mode) to ws-run-mode
 
-           if no-1st-num-present *> check user has entered data
-               display "Error! you didn't enter anything. Enter a number between 0 & 99: "
-               perform get-1st-number
+           evaluate ws-run-mode
+               when "Y"
+                   move "B" to ws-run-mode
+                   perform batch-process
+               when "N"
+                   move "I" to ws-run-mode
+                   perform select-operation
+               when other
+                   display ERRMSG-YN-PROMPT
+                   perform select-run-mode
+           end-evaluate.
+
+       batch-process.
+      * unattended run: read successive pairs from a file and write
+      * every result out, instead of keying each pair in by hand
+           perform load-checkpoint
+           open input batch-input-file
+
+      * a restart after an abend resumes the output file where the
+      * last checkpoint left off instead of overwriting what is done
+           if ws-checkpoint-number > 0
+               open extend batch-output-file
+               if ws-batch-out-status = "35"
+                   open output batch-output-file
+               end-if
            else
-      * If user enters value below 10 there will be a space in pic x field. Move to 1st-num-1-dig which is justified to right.
-               unstring ws-1st-number delimited ' ' into 1st-num-1-dig
-               inspect 1st-num-1-dig replacing leading spaces by "0" *>replace spaces with 0 so we can test if input is numeric
+               open output batch-output-file
            end-if
 
-           if 1st-num-1-dig is not numeric *> check if user has entered a number
-               display "Error! Must be a number. Enter a number between 0 & 99: "
-               perform get-1st-number
+           move 0 to ws-pair-number
+           if ws-checkpoint-number = 0
+               perform write-batch-header
            end-if
+           perform read-next-pair
+           perform write-batch-trailer
+           close batch-input-file
+           close batch-output-file
+           perform reset-checkpoint
+           perform end-program.
 
-           move 1st-num-1-dig to 1st-number *> 1st-number is pic 9 datatype
+       read-next-pair.
+           read batch-input-file
+               at end move "Y" to ws-batch-eof
+           end-read
 
-           evaluate 1st-number *> check input within range
-               when 0 thru 99
-                   perform get-2nd-number
-               when other
-                   display "Error! Enter a number between 0 & 99: "
+           if not at-batch-eof
+               add 1 to ws-pair-number
+               if ws-pair-number > ws-checkpoint-number
+                   move bin-operation to ws-operation
+                   move bin-1st-number to 1st-number
+                   move bin-2nd-number to 2nd-number
+                   perform calculate-result
+                   if not calc-error
+                       add 1 to ws-batch-count
+                       add result to ws-batch-total
+                       perform write-batch-result
+                   end-if
+                   perform save-checkpoint
+               end-if
+               perform read-next-pair
+           end-if.
+
+       load-checkpoint.
+           move 0 to ws-checkpoint-number
+           move 0 to ws-batch-count
+           move 0 to ws-batch-total
+           open input checkpoint-file
+           if ws-checkpoint-status = "00"
+               read checkpoint-file
+                   not at end
+                       move checkpoint-record to ws-checkpoint-rec
+                       move ckpt-pair-number to ws-checkpoint-number
+                       move ckpt-count to ws-batch-count
+                       move ckpt-total to ws-batch-total
+               end-read
+               close checkpoint-file
+           end-if.
+
+       save-checkpoint.
+      * record the last pair successfully processed, and the count
+      * and total accumulated so far, so a restart can skip straight
+      * past the pairs already done and still write an accurate trailer
+           move ws-pair-number to ckpt-pair-number
+           move ws-batch-count to ckpt-count
+           move ws-batch-total to ckpt-total
+           move ws-checkpoint-rec to checkpoint-record
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+
+       reset-checkpoint.
+           move 0 to ckpt-pair-number
+           move 0 to ckpt-count
+           move 0 to ckpt-total
+           move ws-checkpoint-rec to checkpoint-record
+           open output checkpoint-file
+           write checkpoint-record
+           close checkpoint-file.
+
+       write-batch-header.
+      * a header up front lets a downstream job confirm it picked up
+      * the right day's run before it trusts anything in the file
+           accept bhdr-run-date from date yyyymmdd
+           move ws-batch-header-rec to batch-output-record
+           write batch-output-record.
+
+       write-batch-trailer.
+      * a trailer with the count and control total lets a downstream
+      * job validate the file without re-adding everything itself
+           move ws-batch-count to btlr-count
+           move ws-batch-total to btlr-total
+           move ws-batch-trailer-rec to batch-output-record
+           write batch-output-record.
+
+       write-batch-result.
+           move ws-operation to bout-operation
+           move 1st-number to bout-1st-number
+           move 2nd-number to bout-2nd-number
+           move result to bout-result
+           move ws-batch-out-rec to batch-output-record
+           write batch-output-record.
+
+       select-operation.
+           display "Add(+) Subtract(-) Multiply(*) Divide(/): "
+           accept ws-operation
+
+           evaluate true
+               when op-add
+               when op-subtract
+               when op-multiply
+               when op-divide
                    perform get-1st-number
+               when other
+                   display "Error! Enter +, -, * or /: "
+                   perform select-operation
            end-evaluate.
 
+       copy numentry replacing ==:PARA-NAME:== by ==get-1st-number==
+                               ==:RAW-FIELD:== by ==ws-1st-number==
+                               ==:NO-VALUE:== by ==no-1st-num-present==
+                               ==:EDIT-FIELD:== by ==1st-num-1-dig==
+                               ==:NUM-FIELD:== by ==1st-number==
+                               ==:LOW-VAL:== by ==0==
+                               ==:HIGH-VAL:== by ==999==
+                               ==:PROMPT-TEXT:== by
+                                   =="Enter a number between "
+                                   "0 & 999: "==
+                               ==:NEXT-PARA:== by ==get-2nd-number==.
 
-       get-2nd-number.
-           display "Enter another number between 0 & 99: "
-           accept ws-2nd-number
+       copy numentry replacing ==:PARA-NAME:== by ==get-2nd-number==
+                               ==:RAW-FIELD:== by ==ws-2nd-number==
+                               ==:NO-VALUE:== by ==no-2nd-num-present==
+                               ==:EDIT-FIELD:== by ==2nd-num-1-dig==
+                               ==:NUM-FIELD:== by ==2nd-number==
+                               ==:LOW-VAL:== by ==0==
+                               ==:HIGH-VAL:== by ==999==
+                               ==:PROMPT-TEXT:== by
+                                   =="Enter another number between "
+                                   "0 & 999: "==
+                               ==:NEXT-PARA:== by ==calculate-result==.
+       calculate-result.
+           move "N" to ws-calc-error
+           move 0 to ws-divide-remainder
+           evaluate true
+               when op-add
+                   compute result = 1st-number + 2nd-number
+               when op-subtract
+                   compute result = 1st-number - 2nd-number
+               when op-multiply
+                   compute result = 1st-number * 2nd-number
+               when op-divide
+      * guard against a zero divisor so a single bad pair cannot
+      * blow up an unattended batch run
+                   if 2nd-number = 0
+                       move "Y" to ws-calc-error
+                       move "DIVIDE BY ZERO" to ws-calc-error-reason
+                   else
+                       divide 1st-number by 2nd-number
+                           giving result remainder ws-divide-remainder
+                       perform round-divide-result
+                   end-if
+               when other
+      * a batch record with an operator byte outside +-*/ has no
+      * branch above to fall into; without this the prior pair's
+      * result would be logged again and counted as good
+                   move "Y" to ws-calc-error
+                   move "INVALID OPERATOR" to ws-calc-error-reason
+           end-evaluate
 
-           if no-2nd-num-present *> Check if user has entered nothing
-               display "Error! You didnt enter anything. Please enter a number between 0 & 99: "
-               perform get-2nd-number
+           if calc-error
+               perform handle-calc-error
            else
-      * If user enters value below 10 there will be a space in pic x field. Move to 1st-num-1-dig which is justified to right.
-               unstring ws-2nd-number delimited by ' ' into 2nd-num-1-dig
-               inspect 2nd-num-1-dig replacing leading spaces by "0" *>replace spaces with 0 so we can test if input is numeric
-           end-if
+               perform log-transaction
+               perform update-accumulator
+               if not running-batch
+                   perform display-numbers
+               end-if
+           end-if.
 
-           move 2nd-num-1-dig to 2nd-number *> 2nd-number is pic 9 datatype
+      * DIVIDE...REMAINDER only ever gives the truncated quotient, so
+      * the rounding to the nearest whole number happens here once
+      * the exact remainder is known; the discarded remainder itself
+      * is still kept and written to the transaction log
+       round-divide-result.
+           if ws-divide-remainder * 2 >= 2nd-number
+               add 1 to result
+           end-if.
 
-           evaluate 2nd-number
-               when 0 thru 99
-                   perform add-numbers
-               when other
-                   display "Error! Enter a number between 0 & 99: "
-                   perform get-2nd-number
-           end-evaluate.
-       add-numbers.
-           compute result = 1st-number + 2nd-number
-           perform display-numbers.
+       handle-calc-error.
+           if running-batch
+               perform log-reject
+           else
+               display "Error! Cannot divide by zero. Enter "
+                   "another number between 0 & 999: "
+               perform get-2nd-number
+           end-if.
+
+       log-reject.
+      * a bad pair is set aside with its reason instead of aborting
+      * the rest of the batch
+           move ws-operation to wrej-operation
+           move 1st-number to wrej-1st-number
+           move 2nd-number to wrej-2nd-number
+           move ws-calc-error-reason to wrej-reason
+           move ws-reject-rec to reject-record
+           open extend reject-file
+           if ws-reject-status = "35"
+               open output reject-file
+           end-if
+           write reject-record
+           close reject-file.
+
+       log-transaction.
+      * keep a record of each calc so a disputed total can be checked
+           move ws-operation to wstr-operation
+           move 1st-number to wstr-1st-number
+           move 2nd-number to wstr-2nd-number
+           move result to wstr-result
+           move ws-divide-remainder to wstr-remainder
+           move result to result-to-print
+           accept wstr-date from date yyyymmdd
+           accept wstr-time from time
+           move ws-transaction-rec to transaction-record
+           write transaction-record.
 
        display-numbers.
-           display "The total of your numbers is: " with result.
+           display "The total of your numbers is: " result-to-print.
+           display "Today's running grand total is: "
+               ws-grand-total-print.
 
            display "Press enter to end"
            accept to-end
            perform end-program.
 
        end-program.
+           move "COMPLETED" to ws-outcome
+           perform write-suite-audit
+           close transaction-file
+           close audit-log-file
            goback.
+
+       copy auditopen.
+
+       copy auditlog replacing ==:PROGRAM-NAME:==  BY =="ADD01"==
+                               ==:OUTCOME-FIELD:== BY ==ws-outcome==.
+
+       copy opsignon.
+
        end program Program1.
