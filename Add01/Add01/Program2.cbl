@@ -0,0 +1,95 @@
+       program-id. Program2 as "Add01.Program2".
+
+      * reconciles the Add01 transaction log against a control total
+      * keyed in separately, so a missing or corrupted log entry does
+      * not go unnoticed.
+
+       environment division.
+       input-output section.
+       file-control.
+           select transaction-file assign to "ADD01TRN.DAT"
+               organization is line sequential
+               file status is ws-transaction-status.
+
+       data division.
+       file section.
+       fd  transaction-file.
+       01 transaction-record pic x(45).
+
+       working-storage section.
+       01 ws-transaction-status pic xx value spaces.
+       01 ws-transaction-eof pic x value "N".
+         88 at-transaction-eof value "Y".
+
+       01 ws-transaction-rec.
+           05 wstr-operation pic x.
+           05 filler pic x.
+           05 wstr-1st-number pic 999.
+           05 filler pic x.
+           05 wstr-2nd-number pic 999.
+           05 filler pic x.
+           05 wstr-result pic S9(6) sign leading separate.
+           05 filler pic x(14).
+
+       01 ws-record-count pic 9(7) value 0.
+       01 ws-log-total pic S9(7) value 0.
+       01 ws-control-total pic S9(7) value 0.
+       01 ws-difference pic S9(7) value 0.
+
+       01 ws-log-total-print pic -(6)9.
+       01 ws-control-total-print pic -(6)9.
+       01 ws-difference-print pic -(6)9.
+
+       procedure division.
+       perform open-log.
+       perform sum-transactions.
+       perform close-log.
+       perform get-control-total.
+       perform compare-totals.
+       perform end-program.
+
+       open-log.
+           open input transaction-file
+           if ws-transaction-status not = "00"
+               display "Error! Cannot open the transaction log."
+               perform end-program
+           end-if.
+
+       sum-transactions.
+           read transaction-file
+               at end move "Y" to ws-transaction-eof
+           end-read
+
+           if not at-transaction-eof
+               move transaction-record to ws-transaction-rec
+               add 1 to ws-record-count
+               add wstr-result to ws-log-total
+               perform sum-transactions
+           end-if.
+
+       close-log.
+           close transaction-file.
+
+       get-control-total.
+           display "Enter the control total to reconcile against: "
+           accept ws-control-total.
+
+       compare-totals.
+           compute ws-difference = ws-log-total - ws-control-total
+           move ws-log-total to ws-log-total-print
+           move ws-control-total to ws-control-total-print
+           move ws-difference to ws-difference-print
+
+           display "Transactions read: " ws-record-count
+           display "Log total........: " ws-log-total-print
+           display "Control total....: " ws-control-total-print
+
+           if ws-difference = 0
+               display "Reconciled OK - totals match."
+           else
+               display "Error! Mismatch of " ws-difference-print
+           end-if.
+
+       end-program.
+           goback.
+       end program Program2.
