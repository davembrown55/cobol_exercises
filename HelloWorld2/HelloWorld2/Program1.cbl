@@ -1,14 +1,97 @@
        program-id. Program1 as "HelloWorld2.Program1".
 
+       environment division.
+       input-output section.
+       file-control.
+           select run-sequence-file assign to "BANNERSEQ.DAT"
+               organization is line sequential
+               file status is ws-runseq-status.
+           select audit-log-file assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is ws-auditlog-status.
+           select operator-file assign to "OPERATOR.DAT"
+               organization is line sequential
+               file status is ws-operator-status.
+
        data division.
+       file section.
+       fd  run-sequence-file.
+       01 run-sequence-record pic x(7).
+
+       fd  audit-log-file.
+       01 audit-log-record pic x(80).
+
+       fd  operator-file.
+       01 operator-record pic x(31).
+
        working-storage section.
-       01 THING PIC X(3).
-       01 my-variable pic X(20) value "Hello, COBOL World!".
+
+      *run-start banner - every batch stream leads off with this
+      *instead of the placeholder greeting, so an operator can
+      *identify the run date, job number and installed suite version
+      *at a glance
+       01 ws-runseq-status pic xx value spaces.
+       01 ws-run-count pic 9(7) value 0.
+       01 ws-job-id pic x(12) value spaces.
+       01 ws-run-date pic 9(8) value 0.
+       01 ws-suite-version pic x(20) value "SUITE VERSION 1.0".
+
+      *shared suite-wide audit trail
+       copy auditws.
+       01 ws-outcome pic x(20) value spaces.
+
+      *shared operator sign-on
+       copy opsignws.
+
        procedure division.
        100-PROGRAM.
-      *    display "Hello, COBOL World!"
-      *    accept THING
-           display my-variable
-           STOP RUN.
+           perform sign-on-operator
+           perform open-suite-audit-log
+           perform load-run-sequence
+           add 1 to ws-run-count
+           perform save-run-sequence
+           accept ws-run-date from date yyyymmdd
+           string "JOB-" delimited by size
+                   ws-run-count delimited by size
+               into ws-job-id
+           end-string
+
+           display "===================================="
+           display "  SUITE RUN-START BANNER"
+           display "  RUN DATE:    " ws-run-date
+           display "  JOB ID:      " ws-job-id
+           display "  SUITE VERS:  " ws-suite-version
+           display "===================================="
+           move "COMPLETED" to ws-outcome
+           perform write-suite-audit
+           close audit-log-file
+           goback.
+
+      *a first run on a new machine has no sequence file yet, so the
+      *job id simply starts counting up from one
+       load-run-sequence.
+           move 0 to ws-run-count
+           open input run-sequence-file
+           if ws-runseq-status = "00"
+               read run-sequence-file
+                   at end continue
+                   not at end
+                       move run-sequence-record to ws-run-count
+               end-read
+               close run-sequence-file
+           end-if.
+
+       save-run-sequence.
+           move ws-run-count to run-sequence-record
+           open output run-sequence-file
+           write run-sequence-record
+           close run-sequence-file.
+
+       copy auditopen.
+
+       copy auditlog replacing ==:PROGRAM-NAME:==  BY =="HELLOWORLD2"==
+                               ==:OUTCOME-FIELD:== BY ==ws-outcome==.
+
+       copy opsignon.
 
        end program Program1.
