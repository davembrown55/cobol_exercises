@@ -0,0 +1,155 @@
+       program-id. audit_exception.
+
+       environment division.
+       input-output section.
+       file-control.
+           select audit-log-file assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is WS-AUDITLOG-STATUS.
+           select exception-file assign to "AUDITEXC.DAT"
+               organization is line sequential
+               file status is WS-EXCEPTION-STATUS.
+           select operator-file assign to "OPERATOR.DAT"
+               organization is line sequential
+               file status is WS-OPERATOR-STATUS.
+
+       data division.
+       file section.
+       fd  audit-log-file.
+       01 audit-log-record pic x(80).
+
+       fd  exception-file.
+       01 exception-record pic x(60).
+
+       fd  operator-file.
+       01 operator-record pic x(31).
+
+       working-storage section.
+      *the four programs the nightly batch stream in jcl/NIGHTLY.jcl
+      *actually runs - a step not logging a COMPLETED record today is
+      *either a silently-skipped step or one that errored out
+       01 WS-ADD01-RAN PIC X VALUE "N".
+         88 ADD01-RAN VALUE "Y".
+       01 WS-TIMES-TABLES-RAN PIC X VALUE "N".
+         88 TIMES-TABLES-RAN VALUE "Y".
+       01 WS-DISPLAY-WORDS-RAN PIC X VALUE "N".
+         88 DISPLAY-WORDS-RAN VALUE "Y".
+       01 WS-YES-NO-RAN PIC X VALUE "N".
+         88 YES-NO-RAN VALUE "Y".
+
+       01 WS-TODAY-DATE PIC 9(8) VALUE 0.
+
+       01 WS-AUDITLOG-EOF PIC X VALUE "N".
+         88 AT-AUDITLOG-EOF VALUE "Y".
+
+      *one audit-log line unstrung into its individual fields
+       01 WS-AL-PROGRAM PIC X(23).
+       01 WS-AL-OPERATOR PIC X(10).
+       01 WS-AL-DATE PIC X(8).
+       01 WS-AL-TIME PIC X(8).
+       01 WS-AL-OUTCOME PIC X(20).
+
+       01 WS-EXCEPTION-STATUS PIC XX VALUE SPACES.
+       01 WS-EXCEPTION-LINE PIC X(60) VALUE SPACES.
+       01 WS-REPORT-STEP-NAME PIC X(23) VALUE SPACES.
+       01 WS-REPORT-STEP-RAN PIC X VALUE "N".
+
+      *shared suite-wide audit trail
+       copy auditws.
+       01 WS-OUTCOME PIC X(20) VALUE SPACES.
+
+      *shared operator sign-on
+       copy opsignws.
+
+       procedure division.
+           PERFORM SIGN-ON-OPERATOR.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD.
+
+           OPEN INPUT AUDIT-LOG-FILE
+           IF WS-AUDITLOG-STATUS = "00"
+               PERFORM CHECK-NEXT-AUDIT-RECORD
+               CLOSE AUDIT-LOG-FILE
+           END-IF
+
+           OPEN OUTPUT EXCEPTION-FILE
+
+           MOVE "ADD01" TO WS-REPORT-STEP-NAME
+           MOVE WS-ADD01-RAN TO WS-REPORT-STEP-RAN
+           PERFORM REPORT-ON-STEP
+
+           MOVE "TIMES_TABLES" TO WS-REPORT-STEP-NAME
+           MOVE WS-TIMES-TABLES-RAN TO WS-REPORT-STEP-RAN
+           PERFORM REPORT-ON-STEP
+
+           MOVE "DISPLAY_WORDS_IN_ORDER" TO WS-REPORT-STEP-NAME
+           MOVE WS-DISPLAY-WORDS-RAN TO WS-REPORT-STEP-RAN
+           PERFORM REPORT-ON-STEP
+
+           MOVE "YES_NO_01" TO WS-REPORT-STEP-NAME
+           MOVE WS-YES-NO-RAN TO WS-REPORT-STEP-RAN
+           PERFORM REPORT-ON-STEP
+
+           CLOSE EXCEPTION-FILE
+
+           PERFORM open-suite-audit-log
+           MOVE "COMPLETED" TO WS-OUTCOME
+           PERFORM write-suite-audit
+           CLOSE AUDIT-LOG-FILE
+
+           GOBACK.
+
+       CHECK-NEXT-AUDIT-RECORD.
+           READ AUDIT-LOG-FILE
+               AT END MOVE "Y" TO WS-AUDITLOG-EOF
+           END-READ
+           IF NOT AT-AUDITLOG-EOF
+               PERFORM UNSTRING-AUDIT-RECORD
+               PERFORM MARK-STEP-IF-COMPLETED-TODAY
+               PERFORM CHECK-NEXT-AUDIT-RECORD
+           END-IF.
+
+       UNSTRING-AUDIT-RECORD.
+           UNSTRING AUDIT-LOG-RECORD DELIMITED BY ALL SPACE
+               INTO WS-AL-PROGRAM WS-AL-OPERATOR WS-AL-DATE
+                   WS-AL-TIME WS-AL-OUTCOME
+           END-UNSTRING.
+
+       MARK-STEP-IF-COMPLETED-TODAY.
+           IF WS-AL-DATE = WS-TODAY-DATE AND
+                   WS-AL-OUTCOME = "COMPLETED"
+               EVALUATE WS-AL-PROGRAM
+                   WHEN "ADD01"
+                       MOVE "Y" TO WS-ADD01-RAN
+                   WHEN "TIMES_TABLES"
+                       MOVE "Y" TO WS-TIMES-TABLES-RAN
+                   WHEN "DISPLAY_WORDS_IN_ORDER"
+                       MOVE "Y" TO WS-DISPLAY-WORDS-RAN
+                   WHEN "YES_NO_01"
+                       MOVE "Y" TO WS-YES-NO-RAN
+               END-EVALUATE
+           END-IF.
+
+       REPORT-ON-STEP.
+           MOVE SPACES TO WS-EXCEPTION-LINE
+           IF WS-REPORT-STEP-RAN = "Y"
+               STRING WS-REPORT-STEP-NAME DELIMITED BY SPACE
+                       " RAN TODAY" DELIMITED BY SIZE
+                   INTO WS-EXCEPTION-LINE
+               END-STRING
+           ELSE
+               STRING WS-REPORT-STEP-NAME DELIMITED BY SPACE
+                       " DID NOT RUN OR ERRORED" DELIMITED BY SIZE
+                   INTO WS-EXCEPTION-LINE
+               END-STRING
+           END-IF
+           WRITE EXCEPTION-RECORD FROM WS-EXCEPTION-LINE.
+
+       copy auditopen.
+
+       copy auditlog replacing ==:PROGRAM-NAME:==
+                               BY =="AUDIT_EXCEPTION"==
+                               ==:OUTCOME-FIELD:== BY ==WS-OUTCOME==.
+
+       copy opsignon.
+
+       end program audit_exception.
