@@ -0,0 +1,93 @@
+//NIGHTLY  JOB (ACCTNO),'SUITE NIGHTLY RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH STREAM FOR THE EXERCISE PROGRAM SUITE
+//*
+//* RUNS THE BATCH-MODE STEPS OF ADD01, TIMES_TABLES,
+//* DISPLAY_WORDS_IN_ORDER AND YES_NO_01 IN SEQUENCE.  EACH STEP'S
+//* COND PARAMETER TESTS THE RETURN CODE OF EVERY STEP THAT RAN
+//* BEFORE IT, SO A FAILURE PARTWAY THROUGH THE STREAM STOPS
+//* ANY LATER STEP FROM RUNNING ON TOP OF BAD OR PARTIAL DATA.
+//*
+//* RESTART: TO RESUME THIS STREAM PARTWAY THROUGH AFTER A STEP
+//* ABENDS, RESUBMIT THE JOB WITH RESTART=stepname ADDED TO THE
+//* JOB CARD (E.G. RESTART=TIMESTBL) SO JES PICKS THE STREAM BACK
+//* UP AT THAT STEP INSTEAD OF RERUNNING STEPS THAT ALREADY
+//* COMPLETED.  ADD01 ALSO KEEPS ITS OWN CHECKPOINT RECORD
+//* (ADD01CKP.DAT) SO A RESTARTED ADD01 STEP PICKS UP AFTER THE
+//* LAST PAIR IT SUCCESSFULLY PROCESSED RATHER THAN REPROCESSING
+//* THE WHOLE INPUT FILE FROM THE TOP.
+//*--------------------------------------------------------------*
+//*
+//ADD01    EXEC PGM=ADD01
+//STEPLIB  DD DSN=SUITE.LOADLIB,DISP=SHR
+//ADD01PIN DD DSN=SUITE.ADD01.PAIRS,DISP=SHR
+//ADD01POU DD DSN=SUITE.ADD01.RESULTS,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//ADD01CKP DD DSN=SUITE.ADD01.CKPT,DISP=SHR
+//OPERATOR DD DSN=SUITE.OPERATOR,DISP=SHR
+//AUDITLOG DD DSN=SUITE.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+ADMIN
+Y
+/*
+//*
+//TIMESTBL EXEC PGM=TIMES_TABLES,COND=(4,LT,ADD01)
+//STEPLIB  DD DSN=SUITE.LOADLIB,DISP=SHR
+//TTABPARM DD DSN=SUITE.TTABLES.PARMS,DISP=SHR
+//TTABRPT  DD DSN=SUITE.TTABLES.REPORT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TTABHIST DD DSN=SUITE.TTABLES.HIST,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//TTABCFG  DD DSN=SUITE.TTABLES.CFG,DISP=SHR
+//TTABCSV  DD DSN=SUITE.TTABLES.CSV,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//OPERATOR DD DSN=SUITE.OPERATOR,DISP=SHR
+//AUDITLOG DD DSN=SUITE.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+ADMIN
+Y
+N
+N
+/*
+//*
+//DISPWRDS EXEC PGM=DISPLAY_WORDS_IN_ORDER,
+//            COND=((4,LT,ADD01),(4,LT,TIMESTBL))
+//STEPLIB  DD DSN=SUITE.LOADLIB,DISP=SHR
+//WORDPAIR DD DSN=SUITE.WORDS.PAIRS,DISP=SHR
+//WORDRPT  DD DSN=SUITE.WORDS.REPORT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//WORDLIST DD DSN=SUITE.WORDS.RANKLIST,DISP=SHR
+//WORDRANK DD DSN=SUITE.WORDS.RANKED,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//OPERATOR DD DSN=SUITE.OPERATOR,DISP=SHR
+//AUDITLOG DD DSN=SUITE.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+ADMIN
+Y
+N
+/*
+//*
+//YESNO01  EXEC PGM=YES_NO_01,
+//            COND=((4,LT,ADD01),(4,LT,TIMESTBL),(4,LT,DISPWRDS))
+//STEPLIB  DD DSN=SUITE.LOADLIB,DISP=SHR
+//SURVEY   DD DSN=SUITE.SURVEY.RESPONSES,DISP=SHR
+//SVYRPT   DD DSN=SUITE.SURVEY.REPORT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SVYDTL   DD DSN=SUITE.SURVEY.FOLLOWUP,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//YNTALLY  DD DSN=SUITE.SURVEY.TALLY,DISP=SHR
+//OPERATOR DD DSN=SUITE.OPERATOR,DISP=SHR
+//AUDITLOG DD DSN=SUITE.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD *
+ADMIN
+Y
+/*
