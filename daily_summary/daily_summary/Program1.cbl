@@ -0,0 +1,179 @@
+       program-id. daily_summary.
+
+       environment division.
+       input-output section.
+       file-control.
+           select add01-trans-file assign to "ADD01TRN.DAT"
+               organization is line sequential
+               file status is WS-ADD01-STATUS.
+           select ttab-hist-file assign to "TTABHIST.DAT"
+               organization is line sequential
+               file status is WS-TTAB-STATUS.
+           select yn-tally-file assign to "YNTALLY.DAT"
+               organization is line sequential
+               file status is WS-TALLY-STATUS.
+           select summary-file assign to "DAILYSUM.DAT"
+               organization is line sequential
+               file status is WS-SUMMARY-STATUS.
+           select audit-log-file assign to "AUDITLOG.DAT"
+               organization is line sequential
+               file status is WS-AUDITLOG-STATUS.
+           select operator-file assign to "OPERATOR.DAT"
+               organization is line sequential
+               file status is WS-OPERATOR-STATUS.
+
+       data division.
+       file section.
+       fd  add01-trans-file.
+       01 add01-trans-record pic x(45).
+
+       fd  ttab-hist-file.
+       01 ttab-hist-record pic x(20).
+
+       fd  yn-tally-file.
+       01 yn-tally-record pic x(15).
+
+       fd  summary-file.
+       01 summary-record pic x(60).
+
+       fd  audit-log-file.
+       01 audit-log-record pic x(80).
+
+       fd  operator-file.
+       01 operator-record pic x(31).
+
+       working-storage section.
+      *Add01 transaction log (ADD01TRN.DAT) - each record is one
+      *calculation, so the daily total is just a record count
+       01 WS-ADD01-STATUS PIC XX VALUE SPACES.
+       01 WS-ADD01-EOF PIC X VALUE "N".
+         88 AT-ADD01-EOF VALUE "Y".
+       01 WS-ADD01-COUNT PIC 9(7) VALUE 0.
+       01 WS-ADD01-PRINT PIC Z(6)9.
+
+      *times_tables history log (TTABHIST.DAT) - one record per table
+      *actually generated
+       01 WS-TTAB-STATUS PIC XX VALUE SPACES.
+       01 WS-TTAB-EOF PIC X VALUE "N".
+         88 AT-TTAB-EOF VALUE "Y".
+       01 WS-TTAB-COUNT PIC 9(7) VALUE 0.
+       01 WS-TTAB-PRINT PIC Z(6)9.
+
+      *yes_no_01 keeps a single running-total record rather than a
+      *log, so it is read as one record instead of counted
+       01 WS-TALLY-STATUS PIC XX VALUE SPACES.
+       01 WS-TALLY-REC.
+           05 WS-TALLY-YES-COUNT PIC 9(7).
+           05 FILLER PIC X VALUE SPACE.
+           05 WS-TALLY-NO-COUNT PIC 9(7).
+       01 WS-YES-PRINT PIC Z(6)9.
+       01 WS-NO-PRINT PIC Z(6)9.
+
+       01 WS-SUMMARY-STATUS PIC XX VALUE SPACES.
+       01 WS-SUMMARY-LINE PIC X(60) VALUE SPACES.
+
+      *shared suite-wide audit trail
+       copy auditws.
+       01 WS-OUTCOME PIC X(20) VALUE SPACES.
+
+      *shared operator sign-on
+       copy opsignws.
+
+       procedure division.
+           PERFORM SIGN-ON-OPERATOR.
+           PERFORM open-suite-audit-log.
+
+           OPEN OUTPUT SUMMARY-FILE
+           PERFORM SUMMARISE-ADD01
+           PERFORM SUMMARISE-TIMES-TABLES
+           PERFORM SUMMARISE-YES-NO
+           CLOSE SUMMARY-FILE
+
+           MOVE "COMPLETED" TO WS-OUTCOME
+           PERFORM write-suite-audit
+           CLOSE AUDIT-LOG-FILE
+           GOBACK.
+
+       SUMMARISE-ADD01.
+      *a fresh machine has no transaction log yet, so the count
+      *simply stays at zero
+           OPEN INPUT ADD01-TRANS-FILE
+           IF WS-ADD01-STATUS = "00"
+               PERFORM COUNT-NEXT-ADD01-RECORD
+               CLOSE ADD01-TRANS-FILE
+           END-IF
+
+           MOVE WS-ADD01-COUNT TO WS-ADD01-PRINT
+           STRING "ADD01 TRANSACTIONS PROCESSED: " DELIMITED BY SIZE
+                   WS-ADD01-PRINT DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-RECORD FROM WS-SUMMARY-LINE.
+
+       COUNT-NEXT-ADD01-RECORD.
+           READ ADD01-TRANS-FILE
+               AT END MOVE "Y" TO WS-ADD01-EOF
+           END-READ
+           IF NOT AT-ADD01-EOF
+               ADD 1 TO WS-ADD01-COUNT
+               PERFORM COUNT-NEXT-ADD01-RECORD
+           END-IF.
+
+       SUMMARISE-TIMES-TABLES.
+      *a fresh machine has no history log yet, so the count simply
+      *stays at zero
+           OPEN INPUT TTAB-HIST-FILE
+           IF WS-TTAB-STATUS = "00"
+               PERFORM COUNT-NEXT-TTAB-RECORD
+               CLOSE TTAB-HIST-FILE
+           END-IF
+
+           MOVE WS-TTAB-COUNT TO WS-TTAB-PRINT
+           STRING "TIMES TABLES GENERATED:       " DELIMITED BY SIZE
+                   WS-TTAB-PRINT DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-RECORD FROM WS-SUMMARY-LINE.
+
+       COUNT-NEXT-TTAB-RECORD.
+           READ TTAB-HIST-FILE
+               AT END MOVE "Y" TO WS-TTAB-EOF
+           END-READ
+           IF NOT AT-TTAB-EOF
+               ADD 1 TO WS-TTAB-COUNT
+               PERFORM COUNT-NEXT-TTAB-RECORD
+           END-IF.
+
+       SUMMARISE-YES-NO.
+      *a fresh machine has no tally file yet, so both totals simply
+      *stay at zero
+           MOVE 0 TO WS-TALLY-YES-COUNT
+           MOVE 0 TO WS-TALLY-NO-COUNT
+           OPEN INPUT YN-TALLY-FILE
+           IF WS-TALLY-STATUS = "00"
+               READ YN-TALLY-FILE
+                   AT END CONTINUE
+                   NOT AT END MOVE YN-TALLY-RECORD TO WS-TALLY-REC
+               END-READ
+               CLOSE YN-TALLY-FILE
+           END-IF
+
+           MOVE WS-TALLY-YES-COUNT TO WS-YES-PRINT
+           MOVE WS-TALLY-NO-COUNT TO WS-NO-PRINT
+           STRING "YES/NO ANSWERS - YES: " DELIMITED BY SIZE
+                   WS-YES-PRINT DELIMITED BY SIZE
+                   "  NO: " DELIMITED BY SIZE
+                   WS-NO-PRINT DELIMITED BY SIZE
+               INTO WS-SUMMARY-LINE
+           END-STRING
+           WRITE SUMMARY-RECORD FROM WS-SUMMARY-LINE.
+
+       copy auditopen.
+
+       copy auditlog replacing ==:PROGRAM-NAME:==
+                               BY =="DAILY_SUMMARY"==
+                               ==:OUTCOME-FIELD:== BY ==WS-OUTCOME==.
+
+       copy opsignon.
+
+       end program daily_summary.
